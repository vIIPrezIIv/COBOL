@@ -0,0 +1,331 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOL-ASSIGNMENT-THREE-CORRECT.
+       AUTHOR. RéAL ORTELLI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F01-ERROR-FILE ASSIGN TO 'ERRORFILE.DAT'
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F02-PAYROLL-FILE ASSIGN TO 'PAYROLLRECORDS.DAT'
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F01-ERROR-FILE
+          RECORD CONTAINS 200 CHARACTERS
+          DATA RECORD IS F01-ERROR-IN.
+
+       01 F01-ERROR-IN.
+          05 F01-IN-SSN                      PIC 9(9).
+          05 F01-IN-SSN-X REDEFINES
+             F01-IN-SSN                       PIC X(9).
+          05                                  PIC X(6).
+          05 F01-IN-LAST-NAME                 PIC X(14).
+          05                                  PIC X(2).
+          05 F01-IN-OFFENDING-FIELD-DATA       PIC X(15).
+          05                                  PIC X(10).
+          05 F01-IN-ERROR-MSG                 PIC X(38).
+          05 F01-IN-ORIGINAL-RECORD.
+             10 F01-ORIG-SOCIAL-SECURITY-NUMBER  PIC X(9).
+             10 F01-ORIG-FULL-NAME.
+                15 F01-ORIG-LAST-NAME             PIC X(14).
+                15 F01-ORIG-FIRST-NAME            PIC X(12).
+                15 F01-ORIG-INITIAL               PIC X.
+             10 F01-ORIG-HOURLY-RATE              PIC 999V99.
+             10 F01-ORIG-HOURLY-RATE-X REDEFINES
+                F01-ORIG-HOURLY-RATE              PIC X(5).
+             10 F01-ORIG-HOURS-WORKED             PIC 999V99.
+             10 F01-ORIG-HOURS-WORKED-X REDEFINES
+                F01-ORIG-HOURS-WORKED             PIC X(5).
+             10 F01-ORIG-SALARY                   PIC X.
+             10 F01-ORIG-DEPENDENTS               PIC 99.
+             10 F01-ORIG-DEPENDENTS-X REDEFINES
+                F01-ORIG-DEPENDENTS               PIC XX.
+             10 F01-ORIG-TAX-STATUS               PIC 9.
+             10 F01-ORIG-INSURANCE                PIC X.
+             10 F01-ORIG-YTD-INFO.
+                15 F01-ORIG-YTD-EARNINGS          PIC 999999V99.
+                15 F01-ORIG-YTD-TAXES             PIC 99999V99.
+                15 F01-ORIG-YTD-FICA              PIC 9999V99.
+                15 F01-ORIG-YTD-INSURANCE         PIC 9999V99.
+          05                                  PIC X(28).
+
+       FD F02-PAYROLL-FILE
+          RECORD CONTAINS 78 CHARACTERS
+          DATA RECORD IS F02-PAYROLL-OUT.
+
+       01 F02-PAYROLL-OUT                   PIC X(78).
+
+       WORKING-STORAGE SECTION.
+
+       01 W01-END-OF-FILE-SWITCH       PIC X(3) VALUE SPACES.
+          88 NO-DATA-REMAINS           VALUE 'NO'.
+       01 W01-CORRECTED-SWITCH         PIC X(3) VALUE 'NO'.
+          88 W01-WAS-CORRECTED         VALUE 'YES'.
+
+       01 W02-CORRECTED-COUNT          PIC 9(5) VALUE ZERO.
+       01 W02-SKIPPED-COUNT            PIC 9(5) VALUE ZERO.
+
+      *One input record can fail more than one validation check, so
+      *ERRORFILE.DAT carries one detail line per failing check, each
+      *stashing its own copy of the same original record. These
+      *group fields let 300-PROCESS-ERROR-RECORD buffer all the
+      *consecutive lines for one original record, apply every
+      *correction the group calls for to a single working copy, and
+      *re-feed it exactly once instead of once per failing line.
+       01 W04-GROUP-KEY                PIC X(78) VALUE SPACES.
+       01 W04-GROUP-PENDING-SWITCH     PIC X(3) VALUE 'NO'.
+          88 W04-GROUP-IS-PENDING      VALUE 'YES'.
+       01 W04-GROUP-CORRECTED-SWITCH   PIC X(3) VALUE 'NO'.
+          88 W04-GROUP-WAS-CORRECTED   VALUE 'YES'.
+
+       01 W04-WORKING-RECORD.
+          05 W04-WORK-SSN                     PIC X(9).
+          05 W04-WORK-FULL-NAME.
+             10 W04-WORK-LAST-NAME            PIC X(14).
+             10 W04-WORK-FIRST-NAME           PIC X(12).
+             10 W04-WORK-INITIAL              PIC X.
+          05 W04-WORK-HOURLY-RATE             PIC 999V99.
+          05 W04-WORK-HOURLY-RATE-X REDEFINES
+             W04-WORK-HOURLY-RATE             PIC X(5).
+          05 W04-WORK-HOURS-WORKED            PIC 999V99.
+          05 W04-WORK-HOURS-WORKED-X REDEFINES
+             W04-WORK-HOURS-WORKED            PIC X(5).
+          05 W04-WORK-SALARY                  PIC X.
+          05 W04-WORK-DEPENDENTS              PIC 99.
+          05 W04-WORK-DEPENDENTS-X REDEFINES
+             W04-WORK-DEPENDENTS              PIC XX.
+          05 W04-WORK-TAX-STATUS              PIC 9.
+          05 W04-WORK-INSURANCE               PIC X.
+          05 W04-WORK-YTD-INFO.
+             10 W04-WORK-YTD-EARNINGS         PIC 999999V99.
+             10 W04-WORK-YTD-TAXES            PIC 99999V99.
+             10 W04-WORK-YTD-FICA             PIC 9999V99.
+             10 W04-WORK-YTD-INSURANCE        PIC 9999V99.
+
+       01 W03-NEW-SSN                  PIC X(9).
+       01 W03-NEW-HOURS                PIC 999V99.
+       01 W03-NEW-DEPENDENTS           PIC 99.
+       01 W03-NEW-INSURANCE            PIC X.
+          88 W03-INSURANCE-TYPE        VALUES 'A' 'B' 'C' 'Z'.
+       01 W03-NEW-HOURLY-RATE          PIC 999V99.
+       01 W03-NEW-TAX-STATUS           PIC 9.
+          88 W03-TAX-STATUS-TYPE       VALUE 1 THRU 4.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 100-OPEN-FILES
+           PERFORM 200-READ-ERROR-RECORD
+           PERFORM 300-PROCESS-ERROR-RECORD
+               UNTIL NO-DATA-REMAINS
+           PERFORM 350-FINALIZE-GROUP-IF-PENDING
+           PERFORM 800-WRITE-SUMMARY
+           PERFORM 900-CLOSE-FILES
+
+           STOP RUN
+           .
+
+      *This procedure opens the files.
+       100-OPEN-FILES.
+           OPEN INPUT F01-ERROR-FILE
+           OPEN EXTEND F02-PAYROLL-FILE
+           .
+      *Reads the next line of the error file.
+       200-READ-ERROR-RECORD.
+           READ F01-ERROR-FILE
+               AT END MOVE 'NO' TO W01-END-OF-FILE-SWITCH
+           END-READ
+           .
+      *Skips heading, blank and summary lines and only acts on
+      *actual error-detail lines (the SSN column is all digits).
+       300-PROCESS-ERROR-RECORD.
+           IF F01-IN-SSN-X IS NUMERIC
+              PERFORM 305-ADD-LINE-TO-GROUP
+           END-IF
+
+           PERFORM 200-READ-ERROR-RECORD
+           .
+      *A failing record can produce several consecutive detail lines,
+      *one per failing check, each stashing the same original record.
+      *Starts a new group when this line's original record differs
+      *from the group already in progress (finalizing that one
+      *first), then applies this line's correction to the group's
+      *single working copy, so a multi-failure record gets exactly
+      *one re-feed with every fixed field instead of one re-feed per
+      *failing line that only fixes that line's own field.
+       305-ADD-LINE-TO-GROUP.
+           IF NOT W04-GROUP-IS-PENDING
+              OR F01-IN-ORIGINAL-RECORD NOT = W04-GROUP-KEY
+              PERFORM 350-FINALIZE-GROUP-IF-PENDING
+              PERFORM 360-START-GROUP
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'SSN          : ' F01-IN-SSN-X
+           DISPLAY 'Last Name    : ' F01-IN-LAST-NAME
+           DISPLAY 'Error        : ' F01-IN-ERROR-MSG
+
+           PERFORM 310-CORRECT-RECORD
+           .
+      *Opens a new group: remembers this line's original record as
+      *the group key and seeds the working copy from it.
+       360-START-GROUP.
+           MOVE F01-IN-ORIGINAL-RECORD TO W04-GROUP-KEY
+           MOVE F01-IN-ORIGINAL-RECORD TO W04-WORKING-RECORD
+           MOVE 'NO' TO W04-GROUP-CORRECTED-SWITCH
+           MOVE 'YES' TO W04-GROUP-PENDING-SWITCH
+           .
+      *Re-feeds the group's working copy if any of its lines were
+      *successfully corrected, otherwise counts it as still rejected.
+       350-FINALIZE-GROUP-IF-PENDING.
+           IF W04-GROUP-IS-PENDING
+              IF W04-GROUP-WAS-CORRECTED
+                 PERFORM 470-REFEED-RECORD
+              ELSE
+                 ADD 1 TO W02-SKIPPED-COUNT
+              END-IF
+              MOVE 'NO' TO W04-GROUP-PENDING-SWITCH
+           END-IF
+           .
+      *Routes one error line to the correction paragraph matching the
+      *error it was rejected for, applying it to the group's working
+      *copy.
+       310-CORRECT-RECORD.
+           MOVE 'NO' TO W01-CORRECTED-SWITCH
+
+           EVALUATE TRUE
+               WHEN F01-IN-ERROR-MSG (1:6) = 'Social'
+                    PERFORM 410-CORRECT-SSN
+               WHEN F01-IN-ERROR-MSG (1:5) = 'Hours'
+                    PERFORM 420-CORRECT-HOURS-WORKED
+               WHEN F01-IN-ERROR-MSG (1:2) = 'No'
+                    PERFORM 420-CORRECT-HOURS-WORKED
+               WHEN F01-IN-ERROR-MSG (1:10) = 'Dependents'
+                    PERFORM 430-CORRECT-DEPENDENTS
+               WHEN F01-IN-ERROR-MSG (1:9) = 'Insurance'
+                    PERFORM 440-CORRECT-INSURANCE
+               WHEN F01-IN-ERROR-MSG (1:6) = 'Hourly'
+                    PERFORM 450-CORRECT-HOURLY-RATE
+               WHEN F01-IN-ERROR-MSG (1:3) = 'Tax'
+                    PERFORM 460-CORRECT-TAX-STATUS
+               WHEN OTHER
+                    DISPLAY 'Unrecognized error type, skipping record'
+           END-EVALUATE
+
+           IF W01-WAS-CORRECTED
+              MOVE 'YES' TO W04-GROUP-CORRECTED-SWITCH
+           END-IF
+           .
+      *Corrects a blank Social Security Number.
+       410-CORRECT-SSN.
+           DISPLAY 'Enter corrected Social Security Number: '
+           ACCEPT W03-NEW-SSN
+
+           IF W03-NEW-SSN = SPACES
+              DISPLAY 'Still blank, leaving record rejected'
+           ELSE
+              MOVE W03-NEW-SSN TO W04-WORK-SSN
+              MOVE 'YES' TO W01-CORRECTED-SWITCH
+           END-IF
+           .
+      *Corrects non-numeric hours worked, or salaried overtime.
+       420-CORRECT-HOURS-WORKED.
+           DISPLAY 'Enter corrected Hours Worked: '
+           ACCEPT W03-NEW-HOURS
+
+           IF W03-NEW-HOURS NOT NUMERIC
+              DISPLAY 'Still not numeric, leaving record rejected'
+           ELSE
+              IF W04-WORK-SALARY = 'S' AND W03-NEW-HOURS > 40
+                 DISPLAY 'Still over 40 for a salaried employee,'
+                     ' leaving record rejected'
+              ELSE
+                 MOVE W03-NEW-HOURS TO W04-WORK-HOURS-WORKED
+                 MOVE 'YES' TO W01-CORRECTED-SWITCH
+              END-IF
+           END-IF
+           .
+      *Corrects non-numeric or out-of-range dependents.
+       430-CORRECT-DEPENDENTS.
+           DISPLAY 'Enter corrected Dependents: '
+           ACCEPT W03-NEW-DEPENDENTS
+
+           IF W03-NEW-DEPENDENTS NOT NUMERIC
+              DISPLAY 'Still not numeric, leaving record rejected'
+           ELSE
+              IF W03-NEW-DEPENDENTS > 10
+                 DISPLAY 'Still over 10, leaving record rejected'
+              ELSE
+                 MOVE W03-NEW-DEPENDENTS TO W04-WORK-DEPENDENTS
+                 MOVE 'YES' TO W01-CORRECTED-SWITCH
+              END-IF
+           END-IF
+           .
+      *Corrects an invalid insurance code.
+       440-CORRECT-INSURANCE.
+           DISPLAY 'Enter corrected Insurance Code (A, B, C or Z): '
+           ACCEPT W03-NEW-INSURANCE
+
+           IF NOT W03-INSURANCE-TYPE
+              DISPLAY 'Still invalid, leaving record rejected'
+           ELSE
+              MOVE W03-NEW-INSURANCE TO W04-WORK-INSURANCE
+              MOVE 'YES' TO W01-CORRECTED-SWITCH
+           END-IF
+           .
+      *Corrects a zero, non-numeric or unreasonably high hourly rate.
+       450-CORRECT-HOURLY-RATE.
+           DISPLAY 'Enter corrected Hourly Rate: '
+           ACCEPT W03-NEW-HOURLY-RATE
+
+           IF W03-NEW-HOURLY-RATE NOT NUMERIC
+              DISPLAY 'Still not numeric, leaving record rejected'
+           ELSE
+              IF W03-NEW-HOURLY-RATE = ZERO
+                 DISPLAY 'Still zero, leaving record rejected'
+              ELSE
+                 IF W03-NEW-HOURLY-RATE > 200.00
+                    DISPLAY 'Still too high, leaving record rejected'
+                 ELSE
+                    MOVE W03-NEW-HOURLY-RATE TO W04-WORK-HOURLY-RATE
+                    MOVE 'YES' TO W01-CORRECTED-SWITCH
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *Corrects an invalid tax status.
+       460-CORRECT-TAX-STATUS.
+           DISPLAY 'Enter corrected Tax Status (1, 2, 3 or 4): '
+           ACCEPT W03-NEW-TAX-STATUS
+
+           IF NOT W03-TAX-STATUS-TYPE
+              DISPLAY 'Still invalid, leaving record rejected'
+           ELSE
+              MOVE W03-NEW-TAX-STATUS TO W04-WORK-TAX-STATUS
+              MOVE 'YES' TO W01-CORRECTED-SWITCH
+           END-IF
+           .
+      *Appends the group's corrected working copy back onto
+      *PAYROLLRECORDS.DAT so the next COBOL-ASSIGNMENT-THREE run
+      *re-validates it through 400-PROCESS-RECORDS along with the
+      *rest of that run's input.
+       470-REFEED-RECORD.
+           MOVE W04-WORKING-RECORD TO F02-PAYROLL-OUT
+           WRITE F02-PAYROLL-OUT
+           ADD 1 TO W02-CORRECTED-COUNT
+           DISPLAY 'Corrected record re-fed to PAYROLLRECORDS.DAT'
+           .
+      *Displays how many records were corrected and re-fed versus
+      *left rejected.
+       800-WRITE-SUMMARY.
+           DISPLAY ' '
+           DISPLAY 'Records corrected and re-fed : ' W02-CORRECTED-COUNT
+           DISPLAY 'Records left rejected        : ' W02-SKIPPED-COUNT
+           .
+      *This procedure closes the files.
+       900-CLOSE-FILES.
+           CLOSE F01-ERROR-FILE
+                 F02-PAYROLL-FILE
+           .
