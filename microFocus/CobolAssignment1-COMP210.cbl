@@ -6,7 +6,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT F01-EMPLOYEE-FILE ASSIGN TO 'ASST1.DAT'
-                                 ORGANIZATION IS LINE SEQUENTIAL.
+                                 ORGANIZATION IS INDEXED
+                                 ACCESS MODE IS SEQUENTIAL
+                                 RECORD KEY IS F01-EMP-SSN.
            SELECT F02-PRINT-FILE ASSIGN TO 'ASST1.OUT'
                                  ORGANIZATION IS LINE SEQUENTIAL.
 
@@ -14,20 +16,20 @@
        FILE SECTION.
        
        FD F01-EMPLOYEE-FILE
-          RECORD CONTAINS 30 CHARACTERS
+          RECORD CONTAINS 32 CHARACTERS
           DATA RECORD IS F01-EMPLOYEE-IN.
-          
+
        01 F01-EMPLOYEE-IN.
           05 F01-EMP-NAME              PIC X(18).
           05 F01-EMP-SSN               PIC 9(9).
-          05 F01-EMP-GROSSPAY          PIC 9(3).
-          
+          05 F01-EMP-GROSSPAY          PIC 9(3)V99.
+
        FD F02-PRINT-FILE
-          RECORD CONTAINS 71 CHARACTERS
+          RECORD CONTAINS 105 CHARACTERS
           DATA RECORD IS F02-PRINT-OUT-LINE.
-       
-       01 F02-PRINT-OUT-LINE           PIC X(71).
-       
+
+       01 F02-PRINT-OUT-LINE           PIC X(105).
+
        WORKING-STORAGE SECTION.
        
        01 W01-END-OF-FILE-SWITCH       PIC X(2) VALUE SPACES.
@@ -37,10 +39,25 @@
        01 W01-TEN                      PIC 9(2) VALUE 10.
        01 W01-FIVE                     PIC 9(2) VALUE 5.
        01 W01-ACCUMLATION              PIC 9(5).
-       
+       01 W01-WHOLE-DOLLARS            PIC 9(3).
+       01 W01-CENTS-ACCUM              PIC 9(3).
+       01 W01-QUARTER                  PIC 9(2) VALUE 25.
+       01 W01-DIME                     PIC 9(2) VALUE 10.
+       01 W01-NICKEL                   PIC 9(2) VALUE 5.
+       01 W01-TOTAL-100-DOLLARS        PIC 9(4) VALUE ZERO.
+       01 W01-TOTAL-50-DOLLARS         PIC 9(4) VALUE ZERO.
+       01 W01-TOTAL-20-DOLLARS         PIC 9(4) VALUE ZERO.
+       01 W01-TOTAL-10-DOLLARS         PIC 9(4) VALUE ZERO.
+       01 W01-TOTAL-5-DOLLARS          PIC 9(4) VALUE ZERO.
+       01 W01-TOTAL-1-DOLLAR           PIC 9(4) VALUE ZERO.
+       01 W01-TOTAL-QUARTERS           PIC 9(4) VALUE ZERO.
+       01 W01-TOTAL-DIMES              PIC 9(4) VALUE ZERO.
+       01 W01-TOTAL-NICKELS            PIC 9(4) VALUE ZERO.
+       01 W01-TOTAL-PENNIES            PIC 9(4) VALUE ZERO.
+
        01 W02-ASSIGNMENT-HEADING.
           05                           PIC X(22) VALUE SPACES.
-          05                           PIC X(25) VALUE 'Real Ortelli Assignment 1'.
+          05        PIC X(25) VALUE 'Real Ortelli Assignment 1'.
        
        01 W03-EMPLOYEE-NAME-HEADING.
           05                           PIC X(2) VALUE SPACES.
@@ -57,12 +74,53 @@
           05                           PIC X(2) VALUE '$5'.
           05                           PIC X(3) VALUE SPACES.
           05                           PIC X(2) VALUE '$1'.
-          05                           PIC X(3) VALUE SPACES.
-          05                           PIC X(3) VALUE 'PAY'.
+          05                           PIC X(2) VALUE SPACES.
+          05                           PIC X(3) VALUE 'QTR'.
+          05                           PIC X(2) VALUE SPACES.
+          05                           PIC X(4) VALUE 'DIME'.
+          05                           PIC X(2) VALUE SPACES.
+          05                           PIC X(3) VALUE 'NIC'.
+          05                           PIC X(2) VALUE SPACES.
+          05                           PIC X(3) VALUE 'PEN'.
+          05                           PIC X(2) VALUE SPACES.
+          05                           PIC X(6) VALUE 'PAY'.
        
        01 W04-END-OF-REPORT.
           05                           PIC X(13) VALUE 'End of Report'.
-          
+
+       01 W06-BILLS-NEEDED-LINE.
+          05                           PIC X(13) VALUE 'Bills Needed:'.
+          05                           PIC X(1) VALUE SPACES.
+          05                           PIC X(5) VALUE '$100='.
+          05   W06-TOTAL-100           PIC ZZZ9.
+          05                           PIC X(1) VALUE SPACES.
+          05                           PIC X(4) VALUE '$50='.
+          05   W06-TOTAL-50            PIC ZZZ9.
+          05                           PIC X(1) VALUE SPACES.
+          05                           PIC X(4) VALUE '$20='.
+          05   W06-TOTAL-20            PIC ZZZ9.
+          05                           PIC X(1) VALUE SPACES.
+          05                           PIC X(4) VALUE '$10='.
+          05   W06-TOTAL-10            PIC ZZZ9.
+          05                           PIC X(1) VALUE SPACES.
+          05                           PIC X(3) VALUE '$5='.
+          05   W06-TOTAL-5             PIC ZZZ9.
+          05                           PIC X(1) VALUE SPACES.
+          05                           PIC X(3) VALUE '$1='.
+          05   W06-TOTAL-1             PIC ZZZ9.
+          05                           PIC X(1) VALUE SPACES.
+          05                           PIC X(4) VALUE 'QTR='.
+          05   W06-TOTAL-QUARTERS      PIC ZZZ9.
+          05                           PIC X(1) VALUE SPACES.
+          05                           PIC X(5) VALUE 'DIME='.
+          05   W06-TOTAL-DIMES         PIC ZZZ9.
+          05                           PIC X(1) VALUE SPACES.
+          05                           PIC X(4) VALUE 'NIC='.
+          05   W06-TOTAL-NICKELS       PIC ZZZ9.
+          05                           PIC X(1) VALUE SPACES.
+          05                           PIC X(4) VALUE 'PEN='.
+          05   W06-TOTAL-PENNIES       PIC ZZZ9.
+
        01 W05-EMPLOYEE-DATA.
           05                           PIC X(2) VALUE SPACES.
           05   W05-EMPLOYEE-NAME       PIC X(18) VALUE SPACES.
@@ -80,8 +138,16 @@
           05   W05-5-DOLLARS           PIC 9.
           05                           PIC X(4) VALUE SPACES.
           05   W05-1-DOLLAR            PIC 9.
-          05                           PIC X(3) VALUE SPACES.
-          05   W05-PAY-AMOUNT          PIC 9(3).
+          05                           PIC X(2) VALUE SPACES.
+          05   W05-QUARTERS            PIC 9.
+          05                           PIC X(4) VALUE SPACES.
+          05   W05-DIMES               PIC 9.
+          05                           PIC X(4) VALUE SPACES.
+          05   W05-NICKELS             PIC 9.
+          05                           PIC X(4) VALUE SPACES.
+          05   W05-PENNIES             PIC 9.
+          05                           PIC X(4) VALUE SPACES.
+          05   W05-PAY-AMOUNT          PIC 999.99.
 
        PROCEDURE DIVISION.
 
@@ -91,10 +157,10 @@
                UNTIL W01-END-OF-FILE-SWITCH = 'NO'
            PERFORM 400-WRITE-FOOTER
            PERFORM 500-CLOSE-FILES
-           
+
            STOP RUN
            .
-           
+
        100-OPEN-FILES.
            OPEN INPUT F01-EMPLOYEE-FILE
                 OUTPUT F02-PRINT-FILE
@@ -130,19 +196,65 @@
             
             COMPUTE W01-ACCUMLATION = F01-EMP-GROSSPAY
             COMPUTE W05-100-DOLLARS = W01-ACCUMLATION / W01-ONE-HUNDRED
-            COMPUTE W01-ACCUMLATION = W05-100-DOLLARS * W01-ONE-HUNDRED - W01-ACCUMLATION
+            COMPUTE W01-ACCUMLATION = W05-100-DOLLARS * W01-ONE-HUNDRED
+                - W01-ACCUMLATION
             COMPUTE W05-50-DOLLARS = W01-ACCUMLATION / W01-FIFTY
-            COMPUTE W01-ACCUMLATION = W05-50-DOLLARS * W01-FIFTY - W01-ACCUMLATION
+            COMPUTE W01-ACCUMLATION = W05-50-DOLLARS * W01-FIFTY
+                - W01-ACCUMLATION
             COMPUTE W05-20-DOLLARS = W01-ACCUMLATION / W01-TWENTY
-            COMPUTE W01-ACCUMLATION = W05-20-DOLLARS * W01-TWENTY - W01-ACCUMLATION
+            COMPUTE W01-ACCUMLATION = W05-20-DOLLARS * W01-TWENTY
+                - W01-ACCUMLATION
             COMPUTE W05-10-DOLLARS = W01-ACCUMLATION / W01-TEN
-            COMPUTE W01-ACCUMLATION = W05-10-DOLLARS * W01-TEN - W01-ACCUMLATION
+            COMPUTE W01-ACCUMLATION = W05-10-DOLLARS * W01-TEN
+                - W01-ACCUMLATION
             COMPUTE W05-5-DOLLARS = W01-ACCUMLATION / W01-FIVE
-            COMPUTE W01-ACCUMLATION = W05-5-DOLLARS * W01-FIVE - W01-ACCUMLATION
+            COMPUTE W01-ACCUMLATION = W05-5-DOLLARS * W01-FIVE
+                - W01-ACCUMLATION
             COMPUTE W05-1-DOLLAR = W01-ACCUMLATION
+
+            ADD W05-100-DOLLARS TO W01-TOTAL-100-DOLLARS
+            ADD W05-50-DOLLARS  TO W01-TOTAL-50-DOLLARS
+            ADD W05-20-DOLLARS  TO W01-TOTAL-20-DOLLARS
+            ADD W05-10-DOLLARS  TO W01-TOTAL-10-DOLLARS
+            ADD W05-5-DOLLARS   TO W01-TOTAL-5-DOLLARS
+            ADD W05-1-DOLLAR    TO W01-TOTAL-1-DOLLAR
+
+            COMPUTE W01-WHOLE-DOLLARS = F01-EMP-GROSSPAY
+            COMPUTE W01-CENTS-ACCUM =
+                (F01-EMP-GROSSPAY - W01-WHOLE-DOLLARS) * 100
+
+            COMPUTE W05-QUARTERS = W01-CENTS-ACCUM / W01-QUARTER
+            COMPUTE W01-CENTS-ACCUM = W05-QUARTERS * W01-QUARTER
+                - W01-CENTS-ACCUM
+            COMPUTE W05-DIMES = W01-CENTS-ACCUM / W01-DIME
+            COMPUTE W01-CENTS-ACCUM = W05-DIMES * W01-DIME
+                - W01-CENTS-ACCUM
+            COMPUTE W05-NICKELS = W01-CENTS-ACCUM / W01-NICKEL
+            COMPUTE W01-CENTS-ACCUM = W05-NICKELS * W01-NICKEL
+                - W01-CENTS-ACCUM
+            COMPUTE W05-PENNIES = W01-CENTS-ACCUM
+
+            ADD W05-QUARTERS TO W01-TOTAL-QUARTERS
+            ADD W05-DIMES    TO W01-TOTAL-DIMES
+            ADD W05-NICKELS  TO W01-TOTAL-NICKELS
+            ADD W05-PENNIES  TO W01-TOTAL-PENNIES
            .
-           
+
        400-WRITE-FOOTER.
+           MOVE W01-TOTAL-100-DOLLARS TO W06-TOTAL-100
+           MOVE W01-TOTAL-50-DOLLARS TO W06-TOTAL-50
+           MOVE W01-TOTAL-20-DOLLARS TO W06-TOTAL-20
+           MOVE W01-TOTAL-10-DOLLARS TO W06-TOTAL-10
+           MOVE W01-TOTAL-5-DOLLARS TO W06-TOTAL-5
+           MOVE W01-TOTAL-1-DOLLAR TO W06-TOTAL-1
+           MOVE W01-TOTAL-QUARTERS TO W06-TOTAL-QUARTERS
+           MOVE W01-TOTAL-DIMES TO W06-TOTAL-DIMES
+           MOVE W01-TOTAL-NICKELS TO W06-TOTAL-NICKELS
+           MOVE W01-TOTAL-PENNIES TO W06-TOTAL-PENNIES
+
+           MOVE W06-BILLS-NEEDED-LINE TO F02-PRINT-OUT-LINE
+           WRITE F02-PRINT-OUT-LINE
+
            MOVE W04-END-OF-REPORT TO F02-PRINT-OUT-LINE
            WRITE F02-PRINT-OUT-LINE
            .
