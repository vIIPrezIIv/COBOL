@@ -6,30 +6,59 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT F01-INPUT-FILE ASSIGN TO 'ASST2.DAT'
-                                 ORGANIZATION IS LINE SEQUENTIAL.
+                                 ORGANIZATION IS INDEXED
+                                 ACCESS MODE IS SEQUENTIAL
+                                 RECORD KEY IS F01-IN-KEY.
            SELECT F02-PRINT-FILE ASSIGN TO 'ASST2.OUT'
                                  ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F03-REORDER-FILE ASSIGN TO 'ASST2-REORDER.OUT'
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F04-NEGATIVE-FILE ASSIGN TO 'ASST2-NEGATIVE.OUT'
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F05-HISTORY-FILE ASSIGN TO 'ASST2-HISTORY.DAT'
+                                 ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        
        FD F01-INPUT-FILE
-          RECORD CONTAINS 35 CHARACTERS
+          RECORD CONTAINS 48 CHARACTERS
           DATA RECORD IS F01-INPUT-IN.
-          
+
        01 F01-INPUT-IN.
-          05 F01-IN-PART-NAME             PIC X(20).
+          05 F01-IN-KEY.
+             10 F01-IN-WAREHOUSE          PIC X(10).
+             10 F01-IN-PART-NAME          PIC X(20).
           05 F01-IN-BEGINNING             PIC 9(3).
           05 F01-IN-AMOUNT-RECEIVED       PIC 9(3).
           05 F01-IN-AMOUNT-SHIPPED        PIC 9(3).
           05 F01-IN-UNIT-PRICE            PIC 9999V99.
-          
+          05 F01-IN-REORDER-POINT         PIC 9(3).
+
        FD F02-PRINT-FILE
-          RECORD CONTAINS 83 CHARACTERS
+          RECORD CONTAINS 94 CHARACTERS
           DATA RECORD IS F02-PRINT-OUT-LINE.
-       
-       01 F02-PRINT-OUT-LINE           PIC X(83).
-       
+
+       01 F02-PRINT-OUT-LINE           PIC X(94).
+
+       FD F03-REORDER-FILE
+          RECORD CONTAINS 50 CHARACTERS
+          DATA RECORD IS F03-REORDER-OUT-LINE.
+
+       01 F03-REORDER-OUT-LINE         PIC X(50).
+
+       FD F04-NEGATIVE-FILE
+          RECORD CONTAINS 63 CHARACTERS
+          DATA RECORD IS F04-NEGATIVE-OUT-LINE.
+
+       01 F04-NEGATIVE-OUT-LINE        PIC X(63).
+
+       FD F05-HISTORY-FILE
+          RECORD CONTAINS 64 CHARACTERS
+          DATA RECORD IS F05-HISTORY-OUT-LINE.
+
+       01 F05-HISTORY-OUT-LINE         PIC X(64).
+
        WORKING-STORAGE SECTION.
        
        01 W01-END-OF-FILE-SWITCH       PIC X(2) VALUE SPACES.
@@ -42,14 +71,29 @@
        01 W01-UNIT-PRICE               PIC 9999V99.
        01 W01-ACCUMULATED-TOTAL        PIC 999999V99.
        01 W01-LINE-TOTAL               PIC 99999V99.
+       01 W01-REORDER-POINT            PIC 9(3).
+       01 W01-SUGGESTED-REORDER        PIC 9(3).
+       01 W01-NEGATIVE-SWITCH          PIC X(3) VALUE 'NO'.
+       01 W01-SIGNED-ENDING            PIC S9(5).
+       01 W01-WAREHOUSE                PIC X(10).
+       01 W01-PREV-WAREHOUSE           PIC X(10) VALUE SPACES.
+       01 W01-FIRST-RECORD-SWITCH      PIC X(3) VALUE 'YES'.
+       01 W01-WAREHOUSE-SUBTOTAL       PIC 999999V99 VALUE ZERO.
+       01 W01-CURRENT-DATE.
+          05 W01-CURRENT-YEAR          PIC 9(4).
+          05 W01-CURRENT-MONTH         PIC 9(2).
+          05 W01-CURRENT-DAY           PIC 9(2).
        
        01 W02-ASSIGNMENT-HEADING.
           05                           PIC X(24) VALUE SPACES.
-          05                           PIC X(25) VALUE 'Real Ortelli Assignment 2'.
+          05                           PIC X(25)
+                 VALUE 'Real Ortelli Assignment 2'.
        
        01 W03-CATEGORY-HEADING.
           05                           PIC X(9) VALUE 'Part Name'.
-          05                           PIC X(14) VALUE SPACES.
+          05                           PIC X(4) VALUE SPACES.
+          05                           PIC X(9) VALUE 'Warehouse'.
+          05                           PIC X(1) VALUE SPACES.
           05                           PIC X(9) VALUE 'Beginning'.
           05                           PIC X(4) VALUE SPACES.
           05                           PIC X(4) VALUE 'Recd'.
@@ -64,14 +108,17 @@
           05                           PIC X(2) VALUE SPACES.
        
        01 W04-END-OF-REPORT.
-          05                           PIC X(28) VALUE 'Total Value of all inventory'.
+          05                           PIC X(28)
+                 VALUE 'Total Value of all inventory'.
           05                           PIC X(43) VALUE SPACES.
           05   W04-INVENTORY-VALUE     PIC $$$$,$$$.99.
           05                           PIC X(2) VALUE SPACES.
           
        01 W05-INPUT-DATA.
           05   W05-PART-NAME           PIC X(20) VALUE SPACES.
-          05                           PIC X(6) VALUE SPACES.
+          05                           PIC X(1) VALUE SPACES.
+          05   W05-WAREHOUSE           PIC X(10) VALUE SPACES.
+          05                           PIC X(1) VALUE SPACES.
           05   W05-BEGINNING           PIC Z(3).
           05                           PIC X(8) VALUE SPACES.
           05   W05-RECD                PIC Z(3).
@@ -84,7 +131,58 @@
           05                           PIC X(4) VALUE SPACES.
           05   W05-TOTAL               PIC ZZZZZ.99.
           05   W05-MISC-PRINT          PIC X(2) VALUE SPACES.
-          
+          05                           PIC X(1) VALUE SPACES.
+          05   W05-LOW-STOCK-FLAG      PIC X(4) VALUE SPACES.
+
+       01 W07-REORDER-LINE.
+          05   W07-PART-NAME           PIC X(20) VALUE SPACES.
+          05                           PIC X(3) VALUE SPACES.
+          05                           PIC X(7) VALUE 'ENDING='.
+          05   W07-ENDING              PIC ZZZ.
+          05                           PIC X(3) VALUE SPACES.
+          05                           PIC X(8) VALUE 'REORDER='.
+          05   W07-SUGGESTED-REORDER   PIC ZZZ.
+
+       01 W08-NEGATIVE-LINE.
+          05   W08-PART-NAME           PIC X(20) VALUE SPACES.
+          05                           PIC X(3) VALUE SPACES.
+          05                           PIC X(10) VALUE 'BEGINNING='.
+          05   W08-BEGINNING           PIC ZZZ.
+          05                           PIC X(2) VALUE SPACES.
+          05                           PIC X(9) VALUE 'RECEIVED='.
+          05   W08-RECEIVED            PIC ZZZ.
+          05                           PIC X(2) VALUE SPACES.
+          05                           PIC X(8) VALUE 'SHIPPED='.
+          05   W08-SHIPPED             PIC ZZZ.
+
+       01 W09-WAREHOUSE-SUBTOTAL-LINE.
+          05                           PIC X(10) VALUE 'Warehouse='.
+          05   W09-WAREHOUSE           PIC X(10) VALUE SPACES.
+          05                           PIC X(4) VALUE SPACES.
+          05                           PIC X(8) VALUE 'Subtotal'.
+          05                           PIC X(2) VALUE SPACES.
+          05   W09-SUBTOTAL            PIC $$$$,$$$.99.
+          05                           PIC X(2) VALUE SPACES.
+
+       01 W10-HISTORY-LINE.
+          05   W10-PART-NAME           PIC X(20) VALUE SPACES.
+          05                           PIC X(1) VALUE SPACES.
+          05   W10-WAREHOUSE           PIC X(10) VALUE SPACES.
+          05                           PIC X(1) VALUE SPACES.
+          05   W10-PERIOD-YEAR         PIC 9999.
+          05                           PIC X(1) VALUE '/'.
+          05   W10-PERIOD-MONTH        PIC 99.
+          05                           PIC X(1) VALUE SPACES.
+          05   W10-BEGINNING           PIC Z(3).
+          05                           PIC X(1) VALUE SPACES.
+          05   W10-RECEIVED            PIC Z(3).
+          05                           PIC X(1) VALUE SPACES.
+          05   W10-SHIPPED             PIC Z(3).
+          05                           PIC X(1) VALUE SPACES.
+          05   W10-ENDING              PIC Z(3).
+          05                           PIC X(1) VALUE SPACES.
+          05   W10-LINE-TOTAL          PIC ZZZZZ.99.
+
        01 W06-DASH-LINE.
           05                           PIC X(70) VALUE SPACES.
           05                           PIC X(11) VALUE '-----------'.
@@ -96,6 +194,9 @@
            PERFORM 200-WRITE-HEADING-LINES
            PERFORM 300-PROCESS-RECORDS
                UNTIL W01-END-OF-FILE-SWITCH = 'NO'
+           IF W01-FIRST-RECORD-SWITCH NOT = 'YES'
+              PERFORM 303-PRINT-WAREHOUSE-SUBTOTAL
+           END-IF
            PERFORM 400-PRINT-TOTALS
            PERFORM 500-CLOSE-FILES
            
@@ -105,6 +206,12 @@
        100-OPEN-FILES.
            OPEN INPUT F01-INPUT-FILE
                 OUTPUT F02-PRINT-FILE
+                       F03-REORDER-FILE
+                       F04-NEGATIVE-FILE
+                EXTEND F05-HISTORY-FILE
+
+           ACCEPT W01-CURRENT-DATE FROM DATE YYYYMMDD
+
            READ F01-INPUT-FILE
                 AT END MOVE 'NO' TO W01-END-OF-FILE-SWITCH
            END-READ
@@ -123,32 +230,87 @@
            
        300-PROCESS-RECORDS.
            MOVE F01-IN-PART-NAME TO W05-PART-NAME
+           MOVE F01-IN-WAREHOUSE TO W05-WAREHOUSE
+           MOVE F01-IN-WAREHOUSE TO W01-WAREHOUSE
+           PERFORM 302-CHECK-WAREHOUSE-BREAK
+
            MOVE F01-IN-BEGINNING TO W01-BEGINNING
            MOVE F01-IN-AMOUNT-RECEIVED TO W01-AMOUNT-RECEIVED
            MOVE F01-IN-AMOUNT-SHIPPED TO W01-AMOUNT-SHIPPED
            MOVE F01-IN-UNIT-PRICE TO W01-UNIT-PRICE
-           
-           PERFORM 310-DO-CALCULATIONS
-           
-           MOVE W01-LINE-TOTAL TO W05-TOTAL
-           MOVE W01-UNIT-PRICE TO W05-PRICE
-           MOVE W01-AMOUNT-RECEIVED TO  W05-RECD
-           MOVE W01-AMOUNT-SHIPPED TO W05-SHIPPED
-           MOVE W01-BEGINNING TO W05-BEGINNING
-           MOVE W01-ENDING TO W05-ENDING
-           
-           MOVE W05-INPUT-DATA TO F02-PRINT-OUT-LINE
-           WRITE F02-PRINT-OUT-LINE
-           
+           MOVE F01-IN-REORDER-POINT TO W01-REORDER-POINT
+
+           PERFORM 305-CHECK-NEGATIVE-ENDING
+
+           IF W01-NEGATIVE-SWITCH = 'YES'
+              PERFORM 306-WRITE-NEGATIVE-EXCEPTION
+           ELSE
+              PERFORM 310-DO-CALCULATIONS
+
+              MOVE W01-LINE-TOTAL TO W05-TOTAL
+              MOVE W01-UNIT-PRICE TO W05-PRICE
+              MOVE W01-AMOUNT-RECEIVED TO  W05-RECD
+              MOVE W01-AMOUNT-SHIPPED TO W05-SHIPPED
+              MOVE W01-BEGINNING TO W05-BEGINNING
+              MOVE W01-ENDING TO W05-ENDING
+
+              MOVE W05-INPUT-DATA TO F02-PRINT-OUT-LINE
+              WRITE F02-PRINT-OUT-LINE
+           END-IF
+
            READ F01-INPUT-FILE
                AT END MOVE 'NO' TO W01-END-OF-FILE-SWITCH
            END-READ
            .
-           
+
+       302-CHECK-WAREHOUSE-BREAK.
+           IF W01-FIRST-RECORD-SWITCH = 'YES'
+              MOVE 'NO' TO W01-FIRST-RECORD-SWITCH
+              MOVE W01-WAREHOUSE TO W01-PREV-WAREHOUSE
+           ELSE
+              IF W01-WAREHOUSE NOT = W01-PREV-WAREHOUSE
+                 PERFORM 303-PRINT-WAREHOUSE-SUBTOTAL
+                 MOVE ZERO TO W01-WAREHOUSE-SUBTOTAL
+                 MOVE W01-WAREHOUSE TO W01-PREV-WAREHOUSE
+              END-IF
+           END-IF
+           .
+
+       303-PRINT-WAREHOUSE-SUBTOTAL.
+           MOVE W01-PREV-WAREHOUSE TO W09-WAREHOUSE
+           MOVE W01-WAREHOUSE-SUBTOTAL TO W09-SUBTOTAL
+
+           MOVE W09-WAREHOUSE-SUBTOTAL-LINE TO F02-PRINT-OUT-LINE
+           WRITE F02-PRINT-OUT-LINE
+           .
+
+       305-CHECK-NEGATIVE-ENDING.
+           MOVE 'NO' TO W01-NEGATIVE-SWITCH
+           COMPUTE W01-SIGNED-ENDING =
+               W01-BEGINNING + W01-AMOUNT-RECEIVED - W01-AMOUNT-SHIPPED
+           IF W01-SIGNED-ENDING < 0
+              MOVE 'YES' TO W01-NEGATIVE-SWITCH
+           END-IF
+           .
+
+       306-WRITE-NEGATIVE-EXCEPTION.
+           MOVE F01-IN-PART-NAME TO W08-PART-NAME
+           MOVE W01-BEGINNING TO W08-BEGINNING
+           MOVE W01-AMOUNT-RECEIVED TO W08-RECEIVED
+           MOVE W01-AMOUNT-SHIPPED TO W08-SHIPPED
+
+           MOVE W08-NEGATIVE-LINE TO F04-NEGATIVE-OUT-LINE
+           WRITE F04-NEGATIVE-OUT-LINE
+           .
+
        310-DO-CALCULATIONS.
-           COMPUTE W01-ENDING ROUNDED = W01-BEGINNING + W01-AMOUNT-RECEIVED - W01-AMOUNT-SHIPPED
+           COMPUTE W01-ENDING ROUNDED =
+               W01-BEGINNING + W01-AMOUNT-RECEIVED - W01-AMOUNT-SHIPPED
            COMPUTE W01-LINE-TOTAL ROUNDED = W01-UNIT-PRICE * W01-ENDING
-           COMPUTE W01-ACCUMULATED-TOTAL ROUNDED = W01-ACCUMULATED-TOTAL + W01-LINE-TOTAL
+           COMPUTE W01-ACCUMULATED-TOTAL ROUNDED =
+               W01-ACCUMULATED-TOTAL + W01-LINE-TOTAL
+           COMPUTE W01-WAREHOUSE-SUBTOTAL ROUNDED =
+               W01-WAREHOUSE-SUBTOTAL + W01-LINE-TOTAL
 
            EVALUATE W01-LINE-TOTAL
                WHEN > 50000.00
@@ -158,19 +320,57 @@
                WHEN OTHER
                    MOVE SPACES TO W05-MISC-PRINT
            END-EVALUATE
+
+           PERFORM 315-CHECK-LOW-STOCK
+           PERFORM 320-WRITE-HISTORY-SNAPSHOT
            .
-       
+
+       320-WRITE-HISTORY-SNAPSHOT.
+           MOVE F01-IN-PART-NAME TO W10-PART-NAME
+           MOVE F01-IN-WAREHOUSE TO W10-WAREHOUSE
+           MOVE W01-CURRENT-YEAR TO W10-PERIOD-YEAR
+           MOVE W01-CURRENT-MONTH TO W10-PERIOD-MONTH
+           MOVE W01-BEGINNING TO W10-BEGINNING
+           MOVE W01-AMOUNT-RECEIVED TO W10-RECEIVED
+           MOVE W01-AMOUNT-SHIPPED TO W10-SHIPPED
+           MOVE W01-ENDING TO W10-ENDING
+           MOVE W01-LINE-TOTAL TO W10-LINE-TOTAL
+
+           MOVE W10-HISTORY-LINE TO F05-HISTORY-OUT-LINE
+           WRITE F05-HISTORY-OUT-LINE
+           .
+
+       315-CHECK-LOW-STOCK.
+           IF W01-ENDING < W01-REORDER-POINT
+              MOVE 'LOW' TO W05-LOW-STOCK-FLAG
+              COMPUTE W01-SUGGESTED-REORDER =
+                  W01-REORDER-POINT - W01-ENDING
+
+              MOVE F01-IN-PART-NAME TO W07-PART-NAME
+              MOVE W01-ENDING TO W07-ENDING
+              MOVE W01-SUGGESTED-REORDER TO W07-SUGGESTED-REORDER
+
+              MOVE W07-REORDER-LINE TO F03-REORDER-OUT-LINE
+              WRITE F03-REORDER-OUT-LINE
+           ELSE
+              MOVE SPACES TO W05-LOW-STOCK-FLAG
+           END-IF
+           .
+
        400-PRINT-TOTALS.
            MOVE W06-DASH-LINE TO F02-PRINT-OUT-LINE
            WRITE F02-PRINT-OUT-LINE
-           
+
            MOVE W01-ACCUMULATED-TOTAL TO W04-INVENTORY-VALUE
-           
+
            MOVE W04-END-OF-REPORT TO F02-PRINT-OUT-LINE
            WRITE F02-PRINT-OUT-LINE
            .
-           
+
        500-CLOSE-FILES.
            CLOSE F01-INPUT-FILE
                  F02-PRINT-FILE
-           .
\ No newline at end of file
+                 F03-REORDER-FILE
+                 F04-NEGATIVE-FILE
+                 F05-HISTORY-FILE
+           .
