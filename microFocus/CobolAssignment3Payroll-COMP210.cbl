@@ -0,0 +1,372 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOL-ASSIGNMENT-THREE-PAYROLL.
+       AUTHOR. RéAL ORTELLI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F01-VALID-FILE ASSIGN TO 'VALIDRECORDS.DAT'
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F02-REGISTER-FILE ASSIGN TO 'PAYROLLREGISTER.OUT'
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F03-YTD-FILE ASSIGN TO 'YTDMASTER.DAT'
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F04-NEGATIVE-FILE ASSIGN TO 'PAYROLLNEGATIVE.OUT'
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F01-VALID-FILE
+          RECORD CONTAINS 100 CHARACTERS
+          DATA RECORD IS F01-VALID-IN.
+
+       01 F01-VALID-IN.
+          05 F01-IN-SOCIAL-SECURITY-NUMBER        PIC X(9).
+          05 F01-IN-FULL-NAME.
+             10 F01-IN-LAST-NAME                  PIC X(14).
+             10 F01-IN-FIRST-NAME                 PIC X(12).
+             10 F01-IN-INITIAL                    PIC X.
+          05 F01-IN-HOURLY-RATE                   PIC 999V99.
+          05 F01-IN-HOURS-WORKED                  PIC 999V99.
+          05 F01-IN-SALARY                        PIC X.
+          05 F01-IN-DEPENDENTS                    PIC 99.
+          05 F01-IN-TAX-STATUS                    PIC 9.
+          05 F01-IN-INSURANCE                     PIC X.
+             88 F01-IN-INSURANCE-TYPE           VALUES 'A' 'B' 'C' 'Z'.
+          05 F01-IN-YTD-INFO.
+             10 F01-IN-YTD-EARNINGS               PIC 999999V99.
+             10 F01-IN-YTD-TAXES                  PIC 99999V99.
+             10 F01-IN-YTD-FICA                   PIC 9999V99.
+             10 F01-IN-YTD-INSURANCE              PIC 9999V99.
+          05                                      PIC X(22).
+
+       FD F02-REGISTER-FILE
+          RECORD CONTAINS 132 CHARACTERS
+          DATA RECORD IS F02-REGISTER-OUT-LINE.
+
+       01 F02-REGISTER-OUT-LINE        PIC X(132).
+
+      *One row per employee processed this run, carrying the
+      *rolled-forward YTD totals so a later run can pick them back
+      *up as next period's starting point (the in-memory roll-forward
+      *in 460-ROLL-FORWARD-YTD never otherwise persists anywhere).
+       FD F03-YTD-FILE
+          RECORD CONTAINS 62 CHARACTERS
+          DATA RECORD IS F03-YTD-OUT.
+
+       01 F03-YTD-OUT.
+          05 F03-YTD-SSN                          PIC X(9).
+          05 F03-YTD-LAST-NAME                    PIC X(14).
+          05 F03-YTD-FIRST-NAME                   PIC X(12).
+          05 F03-YTD-EARNINGS                     PIC 999999V99.
+          05 F03-YTD-TAXES                        PIC 99999V99.
+          05 F03-YTD-FICA                         PIC 9999V99.
+          05 F03-YTD-INSURANCE                    PIC 9999V99.
+
+      *Employees whose deductions exceed gross pay (e.g. a zero- or
+      *low-hour period combined with a flat insurance deduction) are
+      *diverted here instead of the register, mirroring ASSIGNMENT-TWO's
+      *305-CHECK-NEGATIVE-ENDING/306-WRITE-NEGATIVE-EXCEPTION pattern.
+       FD F04-NEGATIVE-FILE
+          RECORD CONTAINS 78 CHARACTERS
+          DATA RECORD IS F04-NEGATIVE-OUT-LINE.
+
+       01 F04-NEGATIVE-OUT-LINE        PIC X(78).
+
+       WORKING-STORAGE SECTION.
+
+       01 W01-END-OF-FILE-SWITCH       PIC X(3) VALUE SPACES.
+          88 NO-DATA-REMAINS           VALUE 'NO'.
+
+       01 W01-REGULAR-HOURS            PIC 999V99.
+       01 W01-OVERTIME-HOURS           PIC 999V99.
+      *Widened to 9(6)V99 (999.99 hours at up to 200.00/hr plus
+      *overtime can exceed the old 9999V99 ceiling) so high-rate,
+      *high-overtime combinations compute correctly instead of
+      *silently losing high-order digits.
+       01 W01-GROSS-PAY                PIC 9(6)V99.
+       01 W01-TAXABLE-PAY              PIC 9(6)V99.
+       01 W01-DEPENDENT-ALLOWANCE      PIC 9999V99.
+       01 W01-WITHHOLDING-RATE         PIC V999.
+       01 W01-WITHHOLDING              PIC 9(6)V99.
+       01 W01-FICA-RATE                PIC V9999 VALUE .0765.
+       01 W01-FICA                     PIC 9(6)V99.
+       01 W01-INSURANCE-DEDUCTION      PIC 9999V99.
+       01 W01-NET-PAY                  PIC 9(6)V99.
+       01 W01-SIGNED-NET-PAY           PIC S9(6)V99.
+       01 W01-NET-PAY-NEGATIVE-SWITCH  PIC X(3) VALUE 'NO'.
+
+       01 W02-REGISTER-HEADING.
+          05                           PIC X(23) VALUE SPACES.
+          05                           PIC X(22)
+                 VALUE 'Payroll Register'.
+          05                           PIC X(87) VALUE SPACES.
+
+       01 W03-REGISTER-HEADING-TWO.
+          05                           PIC X(3) VALUE 'SSN'.
+          05                           PIC X(10) VALUE SPACES.
+          05                           PIC X(9) VALUE 'Last Name'.
+          05                           PIC X(9) VALUE SPACES.
+          05                           PIC X(5) VALUE 'Gross'.
+          05                           PIC X(6) VALUE SPACES.
+          05                           PIC X(4) VALUE 'W/H'.
+          05                           PIC X(6) VALUE SPACES.
+          05                           PIC X(4) VALUE 'FICA'.
+          05                           PIC X(6) VALUE SPACES.
+          05                           PIC X(3) VALUE 'Ins'.
+          05                           PIC X(6) VALUE SPACES.
+          05                           PIC X(3) VALUE 'Net'.
+          05                           PIC X(6) VALUE SPACES.
+          05                           PIC X(8) VALUE 'YTD Earn'.
+          05                           PIC X(2) VALUE SPACES.
+          05                           PIC X(7) VALUE 'YTD Tax'.
+          05                           PIC X(2) VALUE SPACES.
+          05                           PIC X(8) VALUE 'YTD FICA'.
+          05                           PIC X(2) VALUE SPACES.
+          05                           PIC X(7) VALUE 'YTD Ins'.
+          05                           PIC X(12) VALUE SPACES.
+
+       01 W04-REGISTER-LINE.
+          05   W04-SSN                 PIC 9(9).
+          05                           PIC X(4) VALUE SPACES.
+          05   W04-LAST-NAME           PIC X(14).
+          05                           PIC X(2) VALUE SPACES.
+          05   W04-GROSS-PAY           PIC ZZZ,ZZZ.99.
+          05                           PIC X(2) VALUE SPACES.
+          05   W04-WITHHOLDING         PIC ZZZ,ZZZ.99.
+          05                           PIC X(2) VALUE SPACES.
+          05   W04-FICA                PIC ZZZ,ZZZ.99.
+          05                           PIC X(2) VALUE SPACES.
+          05   W04-INSURANCE           PIC Z,ZZZ.99.
+          05                           PIC X(2) VALUE SPACES.
+          05   W04-NET-PAY             PIC ZZZ,ZZZ.99.
+          05                           PIC X(2) VALUE SPACES.
+          05   W04-YTD-EARNINGS        PIC ZZZ,ZZZ.99.
+          05                           PIC X(2) VALUE SPACES.
+          05   W04-YTD-TAXES           PIC ZZ,ZZZ.99.
+          05                           PIC X(2) VALUE SPACES.
+          05   W04-YTD-FICA            PIC Z,ZZZ.99.
+          05                           PIC X(2) VALUE SPACES.
+          05   W04-YTD-INSURANCE       PIC Z,ZZZ.99.
+          05                           PIC X(4) VALUE SPACES.
+
+       01 W05-REPORT-HEADING.
+          05 W05-REPORT                PIC X(33)
+                 VALUE 'Report Produced By Real Ortelli'.
+          05                           PIC X(99) VALUE SPACES.
+
+       01 W08-NEGATIVE-LINE.
+          05   W08-SSN                 PIC 9(9).
+          05                           PIC X(2) VALUE SPACES.
+          05   W08-LAST-NAME           PIC X(14).
+          05                           PIC X(2) VALUE SPACES.
+          05                           PIC X(6) VALUE 'NETPAY'.
+          05                           PIC X(1) VALUE SPACES.
+          05   W08-NET-PAY             PIC -ZZZ,ZZZ.99.
+          05                           PIC X(33) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 100-OPEN-FILES
+           PERFORM 200-WRITE-HEADING-LINES
+           PERFORM 300-READ-RECORD
+           PERFORM 400-PROCESS-RECORDS
+               UNTIL NO-DATA-REMAINS
+           PERFORM 500-WRITE-FOOTER
+           PERFORM 600-CLOSE-FILES
+
+           STOP RUN
+           .
+
+      *This procedure opens the files.
+       100-OPEN-FILES.
+           OPEN INPUT F01-VALID-FILE
+                OUTPUT F02-REGISTER-FILE
+                       F03-YTD-FILE
+                       F04-NEGATIVE-FILE
+           .
+      *Prints headings for the register output file.
+       200-WRITE-HEADING-LINES.
+           MOVE W02-REGISTER-HEADING TO F02-REGISTER-OUT-LINE
+           WRITE F02-REGISTER-OUT-LINE
+
+           MOVE SPACES TO F02-REGISTER-OUT-LINE
+           WRITE F02-REGISTER-OUT-LINE
+
+           MOVE W03-REGISTER-HEADING-TWO TO F02-REGISTER-OUT-LINE
+           WRITE F02-REGISTER-OUT-LINE
+           .
+      *Reads a record.
+       300-READ-RECORD.
+           READ F01-VALID-FILE
+                AT END MOVE 'NO' TO W01-END-OF-FILE-SWITCH
+           END-READ
+           .
+      *Calculates gross-to-net pay and writes the register line.
+      *Skips any line whose SSN column isn't numeric - the record-count
+      *reconciliation trailer 501-WRITE-VALID-FOOTER appends to
+      *VALIDRECORDS.DAT (and any heading line left mid-file by a
+      *checkpoint/restart) isn't a payroll detail line and would
+      *otherwise be parsed as one.
+       400-PROCESS-RECORDS.
+           IF F01-IN-SOCIAL-SECURITY-NUMBER IS NUMERIC
+              PERFORM 410-CALCULATE-GROSS-PAY
+              PERFORM 420-CALCULATE-WITHHOLDING
+              PERFORM 430-CALCULATE-FICA
+              PERFORM 440-CALCULATE-INSURANCE
+              PERFORM 450-CALCULATE-NET-PAY
+
+              IF W01-NET-PAY-NEGATIVE-SWITCH = 'YES'
+                 PERFORM 455-WRITE-NET-PAY-EXCEPTION
+              ELSE
+                 PERFORM 460-ROLL-FORWARD-YTD
+                 PERFORM 470-WRITE-REGISTER-LINE
+                 PERFORM 475-WRITE-YTD-MASTER-LINE
+              END-IF
+           END-IF
+
+           PERFORM 300-READ-RECORD
+           .
+      *Computes gross pay; salaried employees get no overtime premium.
+       410-CALCULATE-GROSS-PAY.
+           IF F01-IN-SALARY = 'S'
+              COMPUTE W01-GROSS-PAY ROUNDED =
+                  F01-IN-HOURLY-RATE * F01-IN-HOURS-WORKED
+           ELSE
+              IF F01-IN-HOURS-WORKED > 40
+                 MOVE 40 TO W01-REGULAR-HOURS
+                 COMPUTE W01-OVERTIME-HOURS =
+                     F01-IN-HOURS-WORKED - 40
+                 COMPUTE W01-GROSS-PAY ROUNDED =
+                     (W01-REGULAR-HOURS * F01-IN-HOURLY-RATE)
+                     + (W01-OVERTIME-HOURS * F01-IN-HOURLY-RATE * 1.5)
+              ELSE
+                 COMPUTE W01-GROSS-PAY ROUNDED =
+                     F01-IN-HOURLY-RATE * F01-IN-HOURS-WORKED
+              END-IF
+           END-IF
+           .
+      *Computes withholding from taxable pay after dependent allowances.
+       420-CALCULATE-WITHHOLDING.
+           COMPUTE W01-DEPENDENT-ALLOWANCE ROUNDED =
+               F01-IN-DEPENDENTS * 12.50
+
+           IF W01-GROSS-PAY > W01-DEPENDENT-ALLOWANCE
+              COMPUTE W01-TAXABLE-PAY =
+                  W01-GROSS-PAY - W01-DEPENDENT-ALLOWANCE
+           ELSE
+              MOVE ZERO TO W01-TAXABLE-PAY
+           END-IF
+
+           EVALUATE F01-IN-TAX-STATUS
+               WHEN 1
+                   MOVE .10 TO W01-WITHHOLDING-RATE
+               WHEN 2
+                   MOVE .15 TO W01-WITHHOLDING-RATE
+               WHEN 3
+                   MOVE .20 TO W01-WITHHOLDING-RATE
+               WHEN 4
+                   MOVE .25 TO W01-WITHHOLDING-RATE
+               WHEN OTHER
+                   MOVE .12 TO W01-WITHHOLDING-RATE
+           END-EVALUATE
+
+           COMPUTE W01-WITHHOLDING ROUNDED =
+               W01-TAXABLE-PAY * W01-WITHHOLDING-RATE
+           .
+      *Computes FICA at a flat statutory-style rate of gross pay.
+       430-CALCULATE-FICA.
+           COMPUTE W01-FICA ROUNDED = W01-GROSS-PAY * W01-FICA-RATE
+           .
+      *Computes the insurance deduction by insurance plan code.
+       440-CALCULATE-INSURANCE.
+           EVALUATE F01-IN-INSURANCE
+               WHEN 'A'
+                   MOVE 25.00 TO W01-INSURANCE-DEDUCTION
+               WHEN 'B'
+                   MOVE 50.00 TO W01-INSURANCE-DEDUCTION
+               WHEN 'C'
+                   MOVE 75.00 TO W01-INSURANCE-DEDUCTION
+               WHEN OTHER
+                   MOVE ZERO TO W01-INSURANCE-DEDUCTION
+           END-EVALUATE
+           .
+      *Computes net pay as gross less all deductions. W01-NET-PAY is
+      *unsigned, so a record whose deductions exceed gross pay (e.g.
+      *a zero/low-hour period with a flat insurance deduction) is
+      *floored at zero here and diverted by 455-WRITE-NET-PAY-EXCEPTION
+      *rather than silently stored as a positive absolute value.
+       450-CALCULATE-NET-PAY.
+           MOVE 'NO' TO W01-NET-PAY-NEGATIVE-SWITCH
+           COMPUTE W01-SIGNED-NET-PAY ROUNDED =
+               W01-GROSS-PAY - W01-WITHHOLDING - W01-FICA
+               - W01-INSURANCE-DEDUCTION
+
+           IF W01-SIGNED-NET-PAY < 0
+              MOVE 'YES' TO W01-NET-PAY-NEGATIVE-SWITCH
+              MOVE ZERO TO W01-NET-PAY
+           ELSE
+              MOVE W01-SIGNED-NET-PAY TO W01-NET-PAY
+           END-IF
+           .
+      *Diverts a record whose true net pay would be negative to
+      *PAYROLLNEGATIVE.OUT instead of the register, mirroring
+      *ASSIGNMENT-TWO's 306-WRITE-NEGATIVE-EXCEPTION pattern.
+       455-WRITE-NET-PAY-EXCEPTION.
+           MOVE F01-IN-SOCIAL-SECURITY-NUMBER TO W08-SSN
+           MOVE F01-IN-LAST-NAME TO W08-LAST-NAME
+           MOVE W01-SIGNED-NET-PAY TO W08-NET-PAY
+
+           MOVE W08-NEGATIVE-LINE TO F04-NEGATIVE-OUT-LINE
+           WRITE F04-NEGATIVE-OUT-LINE
+           .
+      *Rolls this period's amounts forward into the YTD totals.
+       460-ROLL-FORWARD-YTD.
+           ADD W01-GROSS-PAY TO F01-IN-YTD-EARNINGS
+           ADD W01-WITHHOLDING TO F01-IN-YTD-TAXES
+           ADD W01-FICA TO F01-IN-YTD-FICA
+           ADD W01-INSURANCE-DEDUCTION TO F01-IN-YTD-INSURANCE
+           .
+      *Writes one line of the paycheck register.
+       470-WRITE-REGISTER-LINE.
+           MOVE F01-IN-SOCIAL-SECURITY-NUMBER TO W04-SSN
+           MOVE F01-IN-LAST-NAME TO W04-LAST-NAME
+           MOVE W01-GROSS-PAY TO W04-GROSS-PAY
+           MOVE W01-WITHHOLDING TO W04-WITHHOLDING
+           MOVE W01-FICA TO W04-FICA
+           MOVE W01-INSURANCE-DEDUCTION TO W04-INSURANCE
+           MOVE W01-NET-PAY TO W04-NET-PAY
+           MOVE F01-IN-YTD-EARNINGS TO W04-YTD-EARNINGS
+           MOVE F01-IN-YTD-TAXES TO W04-YTD-TAXES
+           MOVE F01-IN-YTD-FICA TO W04-YTD-FICA
+           MOVE F01-IN-YTD-INSURANCE TO W04-YTD-INSURANCE
+
+           MOVE W04-REGISTER-LINE TO F02-REGISTER-OUT-LINE
+           WRITE F02-REGISTER-OUT-LINE
+           .
+      *Writes this employee's rolled-forward YTD totals to
+      *YTDMASTER.DAT so they persist past this run.
+       475-WRITE-YTD-MASTER-LINE.
+           MOVE F01-IN-SOCIAL-SECURITY-NUMBER TO F03-YTD-SSN
+           MOVE F01-IN-LAST-NAME TO F03-YTD-LAST-NAME
+           MOVE F01-IN-FIRST-NAME TO F03-YTD-FIRST-NAME
+           MOVE F01-IN-YTD-EARNINGS TO F03-YTD-EARNINGS
+           MOVE F01-IN-YTD-TAXES TO F03-YTD-TAXES
+           MOVE F01-IN-YTD-FICA TO F03-YTD-FICA
+           MOVE F01-IN-YTD-INSURANCE TO F03-YTD-INSURANCE
+           WRITE F03-YTD-OUT
+           .
+      *Writes the footer to the register output file.
+       500-WRITE-FOOTER.
+           MOVE W05-REPORT-HEADING TO F02-REGISTER-OUT-LINE
+           WRITE F02-REGISTER-OUT-LINE
+               AFTER ADVANCING 2 LINES
+           .
+      *This procedure closes the files.
+       600-CLOSE-FILES.
+           CLOSE F01-VALID-FILE
+                 F02-REGISTER-FILE
+                 F03-YTD-FILE
+                 F04-NEGATIVE-FILE
+           .
