@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSIGNMENT-ONE-INQUIRY.
+       AUTHOR. RÈAL ORTELLI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F01-EMPLOYEE-FILE ASSIGN TO 'ASST1.DAT'
+                                 ORGANIZATION IS INDEXED
+                                 ACCESS MODE IS RANDOM
+                                 RECORD KEY IS F01-EMP-SSN.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F01-EMPLOYEE-FILE
+          RECORD CONTAINS 32 CHARACTERS
+          DATA RECORD IS F01-EMPLOYEE-IN.
+
+       01 F01-EMPLOYEE-IN.
+          05 F01-EMP-NAME              PIC X(18).
+          05 F01-EMP-SSN               PIC 9(9).
+          05 F01-EMP-GROSSPAY          PIC 9(3)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 W01-SSN-INPUT                PIC 9(9).
+       01 W01-FOUND-SWITCH             PIC X(3) VALUE 'NO'.
+       01 W01-ONE-HUNDRED              PIC 9(3) VALUE 100.
+       01 W01-FIFTY                    PIC 9(2) VALUE 50.
+       01 W01-TWENTY                   PIC 9(2) VALUE 20.
+       01 W01-TEN                      PIC 9(2) VALUE 10.
+       01 W01-FIVE                     PIC 9(2) VALUE 5.
+       01 W01-QUARTER                  PIC 9(2) VALUE 25.
+       01 W01-DIME                     PIC 9(2) VALUE 10.
+       01 W01-NICKEL                   PIC 9(2) VALUE 5.
+       01 W01-ACCUMLATION              PIC 9(5).
+       01 W01-WHOLE-DOLLARS            PIC 9(3).
+       01 W01-CENTS-ACCUM              PIC 9(3).
+
+       01 W05-EMPLOYEE-DATA.
+          05   W05-EMPLOYEE-NAME       PIC X(18) VALUE SPACES.
+          05   W05-SSN-NUMBER          PIC 9(9).
+          05   W05-100-DOLLARS         PIC 9.
+          05   W05-50-DOLLARS          PIC 9.
+          05   W05-20-DOLLARS          PIC 9.
+          05   W05-10-DOLLARS          PIC 9.
+          05   W05-5-DOLLARS           PIC 9.
+          05   W05-1-DOLLAR            PIC 9.
+          05   W05-QUARTERS            PIC 9.
+          05   W05-DIMES               PIC 9.
+          05   W05-NICKELS             PIC 9.
+          05   W05-PENNIES             PIC 9.
+          05   W05-PAY-AMOUNT          PIC 999.99.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 100-OPEN-FILES
+           PERFORM 200-PROMPT-AND-LOOKUP
+           PERFORM 900-CLOSE-FILES
+
+           STOP RUN
+           .
+
+       100-OPEN-FILES.
+           OPEN INPUT F01-EMPLOYEE-FILE
+           .
+
+       200-PROMPT-AND-LOOKUP.
+           DISPLAY 'Enter Employee SSN: '
+           ACCEPT W01-SSN-INPUT
+
+           MOVE W01-SSN-INPUT TO F01-EMP-SSN
+
+           READ F01-EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE 'NO' TO W01-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE 'YES' TO W01-FOUND-SWITCH
+           END-READ
+
+           IF W01-FOUND-SWITCH = 'YES'
+              MOVE F01-EMP-NAME TO W05-EMPLOYEE-NAME
+              MOVE F01-EMP-SSN TO W05-SSN-NUMBER
+              MOVE F01-EMP-GROSSPAY TO W05-PAY-AMOUNT
+              PERFORM 310-DO-CALCULATIONS
+              PERFORM 320-DISPLAY-RESULTS
+           ELSE
+              DISPLAY 'No employee found for SSN ' W01-SSN-INPUT
+           END-IF
+           .
+
+       310-DO-CALCULATIONS.
+            COMPUTE W01-ACCUMLATION = F01-EMP-GROSSPAY
+            COMPUTE W05-100-DOLLARS = W01-ACCUMLATION / W01-ONE-HUNDRED
+            COMPUTE W01-ACCUMLATION = W05-100-DOLLARS * W01-ONE-HUNDRED
+                - W01-ACCUMLATION
+            COMPUTE W05-50-DOLLARS = W01-ACCUMLATION / W01-FIFTY
+            COMPUTE W01-ACCUMLATION = W05-50-DOLLARS * W01-FIFTY
+                - W01-ACCUMLATION
+            COMPUTE W05-20-DOLLARS = W01-ACCUMLATION / W01-TWENTY
+            COMPUTE W01-ACCUMLATION = W05-20-DOLLARS * W01-TWENTY
+                - W01-ACCUMLATION
+            COMPUTE W05-10-DOLLARS = W01-ACCUMLATION / W01-TEN
+            COMPUTE W01-ACCUMLATION = W05-10-DOLLARS * W01-TEN
+                - W01-ACCUMLATION
+            COMPUTE W05-5-DOLLARS = W01-ACCUMLATION / W01-FIVE
+            COMPUTE W01-ACCUMLATION = W05-5-DOLLARS * W01-FIVE
+                - W01-ACCUMLATION
+            COMPUTE W05-1-DOLLAR = W01-ACCUMLATION
+
+            COMPUTE W01-WHOLE-DOLLARS = F01-EMP-GROSSPAY
+            COMPUTE W01-CENTS-ACCUM =
+                (F01-EMP-GROSSPAY - W01-WHOLE-DOLLARS) * 100
+
+            COMPUTE W05-QUARTERS = W01-CENTS-ACCUM / W01-QUARTER
+            COMPUTE W01-CENTS-ACCUM = W05-QUARTERS * W01-QUARTER
+                - W01-CENTS-ACCUM
+            COMPUTE W05-DIMES = W01-CENTS-ACCUM / W01-DIME
+            COMPUTE W01-CENTS-ACCUM = W05-DIMES * W01-DIME
+                - W01-CENTS-ACCUM
+            COMPUTE W05-NICKELS = W01-CENTS-ACCUM / W01-NICKEL
+            COMPUTE W01-CENTS-ACCUM = W05-NICKELS * W01-NICKEL
+                - W01-CENTS-ACCUM
+            COMPUTE W05-PENNIES = W01-CENTS-ACCUM
+           .
+
+       320-DISPLAY-RESULTS.
+           DISPLAY 'Employee Name: ' W05-EMPLOYEE-NAME
+           DISPLAY 'SSN          : ' W05-SSN-NUMBER
+           DISPLAY 'Pay Amount   : ' W05-PAY-AMOUNT
+           DISPLAY '$100 x ' W05-100-DOLLARS
+               ' $50 x ' W05-50-DOLLARS
+               ' $20 x ' W05-20-DOLLARS
+               ' $10 x ' W05-10-DOLLARS
+               ' $5 x ' W05-5-DOLLARS
+               ' $1 x ' W05-1-DOLLAR
+           DISPLAY 'QTR x ' W05-QUARTERS
+               ' DIME x ' W05-DIMES
+               ' NIC x ' W05-NICKELS
+               ' PEN x ' W05-PENNIES
+           .
+
+       900-CLOSE-FILES.
+           CLOSE F01-EMPLOYEE-FILE
+           .
