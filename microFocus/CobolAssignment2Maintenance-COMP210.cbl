@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOL-ASSIGNMENT-TWO-MAINTENANCE.
+       AUTHOR. RéAL ORTELLI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F01-INPUT-FILE ASSIGN TO 'ASST2.DAT'
+                                 ORGANIZATION IS INDEXED
+                                 ACCESS MODE IS RANDOM
+                                 RECORD KEY IS F01-IN-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F01-INPUT-FILE
+          RECORD CONTAINS 48 CHARACTERS
+          DATA RECORD IS F01-INPUT-IN.
+
+       01 F01-INPUT-IN.
+          05 F01-IN-KEY.
+             10 F01-IN-WAREHOUSE          PIC X(10).
+             10 F01-IN-PART-NAME          PIC X(20).
+          05 F01-IN-BEGINNING             PIC 9(3).
+          05 F01-IN-AMOUNT-RECEIVED       PIC 9(3).
+          05 F01-IN-AMOUNT-SHIPPED        PIC 9(3).
+          05 F01-IN-UNIT-PRICE            PIC 9999V99.
+          05 F01-IN-REORDER-POINT         PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+
+       01 W01-PART-NAME-INPUT           PIC X(20).
+       01 W01-WAREHOUSE-INPUT           PIC X(10).
+       01 W01-FOUND-SWITCH              PIC X(3) VALUE 'NO'.
+       01 W01-ADJUSTMENT-TYPE           PIC X.
+          88 W01-RECEIVED-ADJUSTMENT    VALUE 'R'.
+          88 W01-SHIPPED-ADJUSTMENT     VALUE 'S'.
+          88 W01-BEGINNING-ADJUSTMENT   VALUE 'B'.
+       01 W01-ADJUSTMENT-AMOUNT         PIC 9(3).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 100-OPEN-FILES
+           PERFORM 200-PROMPT-AND-LOOKUP
+           PERFORM 900-CLOSE-FILES
+
+           STOP RUN
+           .
+
+       100-OPEN-FILES.
+           OPEN I-O F01-INPUT-FILE
+           .
+
+       200-PROMPT-AND-LOOKUP.
+           DISPLAY 'Enter Part Name: '
+           ACCEPT W01-PART-NAME-INPUT
+           DISPLAY 'Enter Warehouse: '
+           ACCEPT W01-WAREHOUSE-INPUT
+
+           MOVE W01-PART-NAME-INPUT TO F01-IN-PART-NAME
+           MOVE W01-WAREHOUSE-INPUT TO F01-IN-WAREHOUSE
+
+           READ F01-INPUT-FILE
+               INVALID KEY
+                   MOVE 'NO' TO W01-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE 'YES' TO W01-FOUND-SWITCH
+           END-READ
+
+           IF W01-FOUND-SWITCH = 'YES'
+              PERFORM 300-DISPLAY-PART
+              PERFORM 400-PROMPT-FOR-ADJUSTMENT
+              PERFORM 500-APPLY-ADJUSTMENT
+           ELSE
+              DISPLAY 'No part found for ' W01-PART-NAME-INPUT
+                  ' in ' W01-WAREHOUSE-INPUT
+           END-IF
+           .
+
+       300-DISPLAY-PART.
+           DISPLAY 'Part Name     : ' F01-IN-PART-NAME
+           DISPLAY 'Warehouse     : ' F01-IN-WAREHOUSE
+           DISPLAY 'Beginning     : ' F01-IN-BEGINNING
+           DISPLAY 'Received      : ' F01-IN-AMOUNT-RECEIVED
+           DISPLAY 'Shipped       : ' F01-IN-AMOUNT-SHIPPED
+           DISPLAY 'Unit Price    : ' F01-IN-UNIT-PRICE
+           DISPLAY 'Reorder Point : ' F01-IN-REORDER-POINT
+           .
+
+       400-PROMPT-FOR-ADJUSTMENT.
+           DISPLAY
+            'Adjustment Type (R=Received, S=Shipped, B=Beginning): '
+           ACCEPT W01-ADJUSTMENT-TYPE
+
+           IF W01-BEGINNING-ADJUSTMENT
+              DISPLAY 'New Beginning Quantity (after recount): '
+           ELSE
+              DISPLAY 'Adjustment Amount: '
+           END-IF
+           ACCEPT W01-ADJUSTMENT-AMOUNT
+           .
+
+       500-APPLY-ADJUSTMENT.
+           IF W01-RECEIVED-ADJUSTMENT
+              ADD W01-ADJUSTMENT-AMOUNT TO F01-IN-AMOUNT-RECEIVED
+           ELSE
+              IF W01-SHIPPED-ADJUSTMENT
+                 ADD W01-ADJUSTMENT-AMOUNT TO F01-IN-AMOUNT-SHIPPED
+              ELSE
+                 IF W01-BEGINNING-ADJUSTMENT
+                    MOVE W01-ADJUSTMENT-AMOUNT TO F01-IN-BEGINNING
+                 ELSE
+                    DISPLAY 'Invalid adjustment type, no change made'
+                 END-IF
+              END-IF
+           END-IF
+
+           IF W01-RECEIVED-ADJUSTMENT OR W01-SHIPPED-ADJUSTMENT
+              OR W01-BEGINNING-ADJUSTMENT
+              REWRITE F01-INPUT-IN
+              DISPLAY 'Part record updated'
+           END-IF
+           .
+
+       900-CLOSE-FILES.
+           CLOSE F01-INPUT-FILE
+           .
