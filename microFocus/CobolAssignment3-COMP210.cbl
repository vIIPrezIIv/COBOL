@@ -10,7 +10,10 @@
            SELECT F02-VALID-FILE ASSIGN TO 'VALIDRECORDS.DAT'
                                  ORGANIZATION IS LINE SEQUENTIAL.
            SELECT F03-ERROR-FILE ASSIGN TO 'ERRORFILE.DAT'
-                                 ORGANIZATION IS LINE SEQUENTIAL.                      
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F04-CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS IS W13-CHECKPOINT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,6 +29,8 @@
              10 F01-IN-FIRST-NAME                 PIC X(12).
              10 F01-IN-INITIAL                    PIC X.
           05 F01-IN-HOURLY-RATE                   PIC 999V99.
+          05 F01-IN-HOURLY-RATE-X
+             REDEFINES F01-IN-HOURLY-RATE          PIC X(5).
           05 F01-IN-HOURS-WORKED                  PIC 999V99.
              88 F01-IN-HOURS-THRU                 VALUE 1 THRU 999.
           05 F01-IN-HOURS-WORKED-X
@@ -36,8 +41,9 @@
           05 F01-IN-DEPENDENTS-X
              REDEFINES F01-IN-DEPENDENTS          PIC XX. 
           05 F01-IN-TAX-STATUS                    PIC 9.
+             88 F01-IN-TAX-STATUS-TYPE             VALUE 1 THRU 4.
           05 F01-IN-INSURANCE                     PIC X.
-             88 F01-IN-INSURANCE-TYPE             VALUES 'A' 'B' 'C' 'Z'.
+             88 F01-IN-INSURANCE-TYPE            VALUES 'A' 'B' 'C' 'Z'.
           05 F01-IN-YTD-INFO.
              10 F01-IN-YTD-EARNINGS               PIC 999999V99.
              10 F01-IN-YTD-TAXES                  PIC 99999V99.
@@ -51,21 +57,53 @@
        01 F02-VALID-OUT-LINE           PIC X(100).
        
        FD F03-ERROR-FILE
-          RECORD CONTAINS 100 CHARACTERS
+          RECORD CONTAINS 200 CHARACTERS
           DATA RECORD IS F03-ERROR-OUT-LINE.
-       
-       01 F03-ERROR-OUT-LINE           PIC X(100).
-       
+
+       01 F03-ERROR-OUT-LINE           PIC X(200).
+
+       FD F04-CHECKPOINT-FILE
+          RECORD CONTAINS 65 CHARACTERS
+          DATA RECORD IS F04-CHECKPOINT-OUT.
+
+       01 F04-CHECKPOINT-OUT.
+          05 F04-CKPT-INPUT-COUNT         PIC 9(5).
+          05 F04-CKPT-VALID-COUNT         PIC 9(5).
+          05 F04-CKPT-ERROR-COUNT         PIC 9(5).
+          05 F04-CKPT-SSN-ERR-COUNT             PIC 9(5).
+          05 F04-CKPT-DEPEND-NOT-NUMERIC-COUNT  PIC 9(5).
+          05 F04-CKPT-DEPEND-OVER10-COUNT       PIC 9(5).
+          05 F04-CKPT-HOURS-NOT-NUMERIC-COUNT   PIC 9(5).
+          05 F04-CKPT-SALARY-OVER-40-COUNT      PIC 9(5).
+          05 F04-CKPT-INSURANCE-COUNT           PIC 9(5).
+          05 F04-CKPT-RATE-NOT-NUMERIC-COUNT    PIC 9(5).
+          05 F04-CKPT-RATE-ZERO-COUNT           PIC 9(5).
+          05 F04-CKPT-RATE-TOO-HIGH-COUNT       PIC 9(5).
+          05 F04-CKPT-TAX-STATUS-COUNT          PIC 9(5).
+
        WORKING-STORAGE SECTION.
        
        01 W01-END-OF-FILE-SWITCH       PIC X(3) VALUE SPACES.
           88 NO-DATA-REMAINS           VALUE 'NO'.
        01 W01-VALID-RECORD-SWITCH      PIC X(3).
           88 W01-VALID-RECORD          VALUE 'YES'.
+
+       01 W07-ERROR-COUNTS.
+          05 W07-SSN-ERR-COUNT             PIC 9(5) VALUE ZERO.
+          05 W07-DEPEND-NOT-NUMERIC-COUNT  PIC 9(5) VALUE ZERO.
+          05 W07-DEPEND-OVER10-COUNT       PIC 9(5) VALUE ZERO.
+          05 W07-HOURS-NOT-NUMERIC-COUNT   PIC 9(5) VALUE ZERO.
+          05 W07-SALARY-OVER-40-COUNT      PIC 9(5) VALUE ZERO.
+          05 W07-INSURANCE-COUNT           PIC 9(5) VALUE ZERO.
+          05 W07-RATE-NOT-NUMERIC-COUNT    PIC 9(5) VALUE ZERO.
+          05 W07-RATE-ZERO-COUNT           PIC 9(5) VALUE ZERO.
+          05 W07-RATE-TOO-HIGH-COUNT       PIC 9(5) VALUE ZERO.
+          05 W07-TAX-STATUS-COUNT          PIC 9(5) VALUE ZERO.
        
        01 W02-ERROR-HEADING.
           05                           PIC X(28) VALUE SPACES.
-          05 W02-PAYROLL               PIC X(18) VALUE 'Payroll Error File'.
+          05 W02-PAYROLL               PIC X(18)
+                 VALUE 'Payroll Error File'.
           05                           PIC X(48) VALUE SPACES.
        
        01 W03-ERROR-HEADING-TWO.
@@ -73,7 +111,8 @@
           05                           PIC X(12) VALUE SPACES.
           05 W03-LAST-NAME             PIC X(9) VALUE 'Last Name'.
           05                           PIC X(7) VALUE SPACES.
-          05 W03-OFFENDING-FIELD-DATA  PIC X(20) VALUE 'Offending Field Data'.
+          05 W03-OFFENDING-FIELD-DATA  PIC X(20)
+                 VALUE 'Offending Field Data'.
           05                           PIC X(5) VALUE SPACES.
           05 W03-ERROR                 PIC X(5) VALUE 'Error'.
           05                           PIC X(33) VALUE SPACES.
@@ -86,9 +125,11 @@
           05 W04-OFFENDING-FIELD-DATA  PIC X(15).
           05                           PIC X(10) VALUE SPACES.
           05 W04-ERROR                 PIC X(38).
+          05 W04-ORIGINAL-RECORD       PIC X(78) VALUE SPACES.
           
        01 W05-REPORT-HEADING.
-          05 W05-REPORT                PIC X(33) VALUE 'Report Produced By Real Ortelli'.
+          05 W05-REPORT                PIC X(33)
+                 VALUE 'Report Produced By Real Ortelli'.
           05                           PIC X(61) VALUE SPACES.
           
        01 W06-ERROR-MESSAGES.
@@ -104,27 +145,141 @@
                        VALUE 'No overtime for salaried employees'.
           05 W06-INSURANCE-ERR             PIC X(30)
                        VALUE 'Insurance must be A, B, C or Z'.
-                       
+          05 W06-RATE-NOT-NUMERIC-ERR      PIC X(27)
+                       VALUE 'Hourly rate must be numeric'.
+          05 W06-RATE-ZERO-ERR             PIC X(26)
+                       VALUE 'Hourly rate cannot be zero'.
+          05 W06-RATE-TOO-HIGH-ERR         PIC X(38)
+                       VALUE 'Hourly rate exceeds reasonable maximum'.
+          05 W06-TAX-STATUS-ERR            PIC X(31)
+                       VALUE 'Tax status must be 1, 2, 3 or 4'.
+
+       01 W08-ERROR-SUMMARY-HEADING.
+          05 W08-SUMMARY                   PIC X(20)
+                       VALUE 'Error Summary Counts'.
+          05                               PIC X(80) VALUE SPACES.
+
+       01 W09-ERROR-SUMMARY-LINE.
+          05 W09-LABEL                     PIC X(38) VALUE SPACES.
+          05 W09-COUNT                     PIC ZZZZ9.
+          05                               PIC X(57) VALUE SPACES.
+
+       01 W10-RECORD-COUNTS.
+          05 W10-INPUT-COUNT                PIC 9(5) VALUE ZERO.
+          05 W10-VALID-COUNT                PIC 9(5) VALUE ZERO.
+          05 W10-ERROR-COUNT                PIC 9(5) VALUE ZERO.
+
+       01 W13-CHECKPOINT-STATUS          PIC XX.
+      *Checkpointing every record (rather than every 100) shrinks the
+      *crash window to at most the one record in flight between the
+      *output write and the checkpoint write, which is as close to
+      *zero as this sequential-file, non-transactional setup gets.
+       01 W13-CHECKPOINT-INTERVAL        PIC 9(5) VALUE 1.
+       01 W13-CHECKPOINT-REMAINDER       PIC 9(5).
+       01 W13-CHECKPOINT-QUOTIENT        PIC 9(5).
+       01 W13-RESTART-SWITCH             PIC X(3) VALUE 'NO'.
+          88 W13-IS-RESTART              VALUE 'YES'.
+       01 W13-SKIP-COUNT                 PIC 9(5) VALUE ZERO.
+
+       01 W11-RECONCILIATION-LINE.
+          05                                 PIC X(15)
+                 VALUE 'Input Records:'.
+          05 W11-INPUT-COUNT                 PIC ZZZZ9.
+          05                                 PIC X(3) VALUE SPACES.
+          05                                 PIC X(14)
+                 VALUE 'Valid Records:'.
+          05 W11-VALID-COUNT                 PIC ZZZZ9.
+          05                                 PIC X(3) VALUE SPACES.
+          05                                 PIC X(14)
+                 VALUE 'Error Records:'.
+          05 W11-ERROR-COUNT                 PIC ZZZZ9.
+          05                                 PIC X(3) VALUE SPACES.
+          05                                 PIC X(12)
+                 VALUE 'Reconciled:'.
+          05 W11-RECONCILE-RESULT            PIC X(3).
+
        PROCEDURE DIVISION.
 
            PERFORM 100-OPEN-FILES
-           PERFORM 200-WRITE-HEADING-LINES
+           IF NOT W13-IS-RESTART
+              PERFORM 200-WRITE-HEADING-LINES
+           END-IF
            PERFORM 300-READ-RECORD
            PERFORM 400-PROCESS-RECORDS
                UNTIL NO-DATA-REMAINS
            PERFORM 500-WRITE-FOOTER
+           PERFORM 501-WRITE-VALID-FOOTER
+           PERFORM 530-CLEAR-CHECKPOINT
            PERFORM 600-CLOSE-FILES
-        
+
            STOP RUN
            .
-           
-      *This procedure opens the files.  
+
+      *This procedure opens the files, resuming from the last
+      *checkpoint (if any) instead of starting the run over.
        100-OPEN-FILES.
+           PERFORM 110-CHECK-FOR-RESTART
+
            OPEN INPUT F01-PAYROLL-FILE
-                OUTPUT F02-VALID-FILE
-                       F03-ERROR-FILE
+
+           IF W13-IS-RESTART
+              OPEN EXTEND F02-VALID-FILE
+              OPEN EXTEND F03-ERROR-FILE
+              PERFORM 120-SKIP-PROCESSED-RECORDS
+           ELSE
+              OPEN OUTPUT F02-VALID-FILE
+              OPEN OUTPUT F03-ERROR-FILE
+           END-IF
+           .
+      *Looks for a checkpoint left by a prior run that did not
+      *finish, and restores the counts it had reached.
+       110-CHECK-FOR-RESTART.
+           OPEN INPUT F04-CHECKPOINT-FILE
+
+           IF W13-CHECKPOINT-STATUS = '00'
+              READ F04-CHECKPOINT-FILE
+                  AT END
+                      MOVE ZERO TO W13-SKIP-COUNT
+              END-READ
+              IF W13-CHECKPOINT-STATUS = '00'
+                 MOVE F04-CKPT-INPUT-COUNT TO W13-SKIP-COUNT
+                 MOVE F04-CKPT-INPUT-COUNT TO W10-INPUT-COUNT
+                 MOVE F04-CKPT-VALID-COUNT TO W10-VALID-COUNT
+                 MOVE F04-CKPT-ERROR-COUNT TO W10-ERROR-COUNT
+                 MOVE F04-CKPT-SSN-ERR-COUNT TO W07-SSN-ERR-COUNT
+                 MOVE F04-CKPT-DEPEND-NOT-NUMERIC-COUNT
+                     TO W07-DEPEND-NOT-NUMERIC-COUNT
+                 MOVE F04-CKPT-DEPEND-OVER10-COUNT
+                     TO W07-DEPEND-OVER10-COUNT
+                 MOVE F04-CKPT-HOURS-NOT-NUMERIC-COUNT
+                     TO W07-HOURS-NOT-NUMERIC-COUNT
+                 MOVE F04-CKPT-SALARY-OVER-40-COUNT
+                     TO W07-SALARY-OVER-40-COUNT
+                 MOVE F04-CKPT-INSURANCE-COUNT TO W07-INSURANCE-COUNT
+                 MOVE F04-CKPT-RATE-NOT-NUMERIC-COUNT
+                     TO W07-RATE-NOT-NUMERIC-COUNT
+                 MOVE F04-CKPT-RATE-ZERO-COUNT TO W07-RATE-ZERO-COUNT
+                 MOVE F04-CKPT-RATE-TOO-HIGH-COUNT
+                     TO W07-RATE-TOO-HIGH-COUNT
+                 MOVE F04-CKPT-TAX-STATUS-COUNT TO W07-TAX-STATUS-COUNT
+              END-IF
+              CLOSE F04-CHECKPOINT-FILE
+
+              IF W13-SKIP-COUNT > ZERO
+                 MOVE 'YES' TO W13-RESTART-SWITCH
+              END-IF
+           END-IF
+           .
+      *Repositions the payroll input file past the records a prior
+      *run already accounted for in its last checkpoint.
+       120-SKIP-PROCESSED-RECORDS.
+           PERFORM W13-SKIP-COUNT TIMES
+              READ F01-PAYROLL-FILE
+                  AT END MOVE 'NO' TO W01-END-OF-FILE-SWITCH
+              END-READ
+           END-PERFORM
            .
-      *Prints headings for error output file.     
+      *Prints headings for error output file.
        200-WRITE-HEADING-LINES.
            MOVE W02-ERROR-HEADING TO F03-ERROR-OUT-LINE
            WRITE F03-ERROR-OUT-LINE
@@ -141,22 +296,28 @@
                 AT END MOVE 'NO' TO W01-END-OF-FILE-SWITCH
            END-READ
            .
-      *Processes the records and validates them then calls the valid output file write.     
+      *Processes the records and validates them then calls the
+      *valid output file write.
        400-PROCESS-RECORDS.
            MOVE 'YES' TO W01-VALID-RECORD-SWITCH
-           
+           ADD 1 TO W10-INPUT-COUNT
+
            PERFORM 410-VALIDATE-SSN
            PERFORM 420-VALIDATE-HOURS-WORKED
            PERFORM 430-VALIDATE-DEPENDENTS
            PERFORM 440-VALIDATE-INSURANCE
-           
+           PERFORM 450-VALIDATE-HOURLY-RATE
+           PERFORM 460-VALIDATE-TAX-STATUS
+
            PERFORM 401-WRITE-RECORD
-           
+           PERFORM 470-WRITE-CHECKPOINT-IF-DUE
+
            PERFORM 300-READ-RECORD
            .
       *Validates the Social Security Number.     
        410-VALIDATE-SSN.
            IF F01-IN-SOCIAL-SECURITY-NUMBER = SPACES
+              ADD 1 TO W07-SSN-ERR-COUNT
               MOVE W06-SSN-ERR-MSG TO W04-ERROR
               MOVE SPACES TO W04-OFFENDING-FIELD-DATA
               PERFORM 402-WRITE-ERROR
@@ -165,14 +326,17 @@
       *Validates the hours worked.       
        420-VALIDATE-HOURS-WORKED.
            IF F01-IN-HOURS-WORKED NOT NUMERIC
+              ADD 1 TO W07-HOURS-NOT-NUMERIC-COUNT
               MOVE W06-HOURS-NOT-NUMERIC-ERR TO W04-ERROR
               MOVE F01-IN-HOURS-WORKED-X TO W04-OFFENDING-FIELD-DATA
               PERFORM 402-WRITE-ERROR
            ELSE
               IF F01-IN-SALARY = 'S'
                  IF F01-IN-HOURS-WORKED > 40
+                    ADD 1 TO W07-SALARY-OVER-40-COUNT
                     MOVE W06-SALARY-OVER-40-ERR-MSG TO W04-ERROR
-                    MOVE F01-IN-HOURS-WORKED-X TO W04-OFFENDING-FIELD-DATA
+                    MOVE F01-IN-HOURS-WORKED-X
+                        TO W04-OFFENDING-FIELD-DATA
                     PERFORM 402-WRITE-ERROR
                  END-IF
               END-IF
@@ -181,11 +345,13 @@
       *Validates the dependents.        
        430-VALIDATE-DEPENDENTS.
            IF F01-IN-DEPENDENTS NOT NUMERIC
+              ADD 1 TO W07-DEPEND-NOT-NUMERIC-COUNT
               MOVE W06-DEPEND-NOT-NUMERIC-ERR TO W04-ERROR
               MOVE F01-IN-DEPENDENTS-X TO W04-OFFENDING-FIELD-DATA
               PERFORM 402-WRITE-ERROR
            ELSE
               IF F01-IN-DEPENDENTS > 10
+                 ADD 1 TO W07-DEPEND-OVER10-COUNT
                  MOVE W06-DEPEND-OVER10-ERR TO W04-ERROR
                  MOVE F01-IN-DEPENDENTS TO W04-OFFENDING-FIELD-DATA
                  PERFORM 402-WRITE-ERROR
@@ -195,17 +361,53 @@
       *Validates the insurance.        
        440-VALIDATE-INSURANCE.
            IF NOT F01-IN-INSURANCE-TYPE
+              ADD 1 TO W07-INSURANCE-COUNT
               MOVE W06-INSURANCE-ERR TO W04-ERROR
               MOVE F01-IN-INSURANCE TO W04-OFFENDING-FIELD-DATA
               PERFORM 402-WRITE-ERROR
            END-IF
            .
-      *Writes the valid output record.    
+      *Validates the hourly rate.
+       450-VALIDATE-HOURLY-RATE.
+           IF F01-IN-HOURLY-RATE NOT NUMERIC
+              ADD 1 TO W07-RATE-NOT-NUMERIC-COUNT
+              MOVE W06-RATE-NOT-NUMERIC-ERR TO W04-ERROR
+              MOVE F01-IN-HOURLY-RATE-X TO W04-OFFENDING-FIELD-DATA
+              PERFORM 402-WRITE-ERROR
+           ELSE
+              IF F01-IN-HOURLY-RATE = ZERO
+                 ADD 1 TO W07-RATE-ZERO-COUNT
+                 MOVE W06-RATE-ZERO-ERR TO W04-ERROR
+                 MOVE F01-IN-HOURLY-RATE-X TO W04-OFFENDING-FIELD-DATA
+                 PERFORM 402-WRITE-ERROR
+              ELSE
+                 IF F01-IN-HOURLY-RATE > 200.00
+                    ADD 1 TO W07-RATE-TOO-HIGH-COUNT
+                    MOVE W06-RATE-TOO-HIGH-ERR TO W04-ERROR
+                    MOVE F01-IN-HOURLY-RATE-X
+                        TO W04-OFFENDING-FIELD-DATA
+                    PERFORM 402-WRITE-ERROR
+                 END-IF
+              END-IF
+           END-IF
+              .
+      *Validates the tax status.
+       460-VALIDATE-TAX-STATUS.
+           IF NOT F01-IN-TAX-STATUS-TYPE
+              ADD 1 TO W07-TAX-STATUS-COUNT
+              MOVE W06-TAX-STATUS-ERR TO W04-ERROR
+              MOVE F01-IN-TAX-STATUS TO W04-OFFENDING-FIELD-DATA
+              PERFORM 402-WRITE-ERROR
+           END-IF
+           .
+      *Writes the valid output record.
        401-WRITE-RECORD.
            IF W01-VALID-RECORD
+              ADD 1 TO W10-VALID-COUNT
               MOVE F01-PAYROLL-IN TO F02-VALID-OUT-LINE
               WRITE F02-VALID-OUT-LINE
            ELSE
+              ADD 1 TO W10-ERROR-COUNT
               MOVE SPACES TO F03-ERROR-OUT-LINE
               WRITE F03-ERROR-OUT-LINE
            END-IF
@@ -216,18 +418,149 @@
            
            MOVE F01-IN-SOCIAL-SECURITY-NUMBER TO W04-SSN
            MOVE F01-IN-LAST-NAME TO W04-LAST-NAME
-           
+           MOVE F01-PAYROLL-IN TO W04-ORIGINAL-RECORD
+
            MOVE W04-WRITE-ERROR TO F03-ERROR-OUT-LINE
            WRITE F03-ERROR-OUT-LINE
            .
-      *Writes the footer tot he error output file.      
+      *Every W13-CHECKPOINT-INTERVAL records, saves how far the run
+      *has gotten so an abended job can restart from here instead
+      *of reprocessing the whole file.
+       470-WRITE-CHECKPOINT-IF-DUE.
+           DIVIDE W10-INPUT-COUNT BY W13-CHECKPOINT-INTERVAL
+               GIVING W13-CHECKPOINT-QUOTIENT
+               REMAINDER W13-CHECKPOINT-REMAINDER
+
+           IF W13-CHECKPOINT-REMAINDER = ZERO
+              PERFORM 471-WRITE-CHECKPOINT-RECORD
+           END-IF
+           .
+      *Writes the current counts to the checkpoint file, replacing
+      *whatever checkpoint was there before.
+       471-WRITE-CHECKPOINT-RECORD.
+           OPEN OUTPUT F04-CHECKPOINT-FILE
+           MOVE W10-INPUT-COUNT TO F04-CKPT-INPUT-COUNT
+           MOVE W10-VALID-COUNT TO F04-CKPT-VALID-COUNT
+           MOVE W10-ERROR-COUNT TO F04-CKPT-ERROR-COUNT
+           MOVE W07-SSN-ERR-COUNT TO F04-CKPT-SSN-ERR-COUNT
+           MOVE W07-DEPEND-NOT-NUMERIC-COUNT
+               TO F04-CKPT-DEPEND-NOT-NUMERIC-COUNT
+           MOVE W07-DEPEND-OVER10-COUNT TO F04-CKPT-DEPEND-OVER10-COUNT
+           MOVE W07-HOURS-NOT-NUMERIC-COUNT
+               TO F04-CKPT-HOURS-NOT-NUMERIC-COUNT
+           MOVE W07-SALARY-OVER-40-COUNT
+               TO F04-CKPT-SALARY-OVER-40-COUNT
+           MOVE W07-INSURANCE-COUNT TO F04-CKPT-INSURANCE-COUNT
+           MOVE W07-RATE-NOT-NUMERIC-COUNT
+               TO F04-CKPT-RATE-NOT-NUMERIC-COUNT
+           MOVE W07-RATE-ZERO-COUNT TO F04-CKPT-RATE-ZERO-COUNT
+           MOVE W07-RATE-TOO-HIGH-COUNT TO F04-CKPT-RATE-TOO-HIGH-COUNT
+           MOVE W07-TAX-STATUS-COUNT TO F04-CKPT-TAX-STATUS-COUNT
+           WRITE F04-CHECKPOINT-OUT
+           CLOSE F04-CHECKPOINT-FILE
+           .
+      *Writes the footer tot he error output file.
        500-WRITE-FOOTER.
+           PERFORM 510-WRITE-ERROR-SUMMARY
+           PERFORM 520-BUILD-RECONCILIATION
+
+           MOVE W11-RECONCILIATION-LINE TO F03-ERROR-OUT-LINE
+           WRITE F03-ERROR-OUT-LINE
+               AFTER ADVANCING 2 LINES
+
            MOVE W05-REPORT-HEADING TO F03-ERROR-OUT-LINE
            WRITE F03-ERROR-OUT-LINE
                AFTER ADVANCING 2 LINES
            .
-            
-      *This procedure closes the files. 
+      *Writes the record-count reconciliation trailer to the
+      *valid output file.
+       501-WRITE-VALID-FOOTER.
+           PERFORM 520-BUILD-RECONCILIATION
+
+           MOVE W11-RECONCILIATION-LINE TO F02-VALID-OUT-LINE
+           WRITE F02-VALID-OUT-LINE
+           .
+      *Builds the record-count reconciliation line shared by the
+      *valid and error output footers.
+       520-BUILD-RECONCILIATION.
+           MOVE W10-INPUT-COUNT TO W11-INPUT-COUNT
+           MOVE W10-VALID-COUNT TO W11-VALID-COUNT
+           MOVE W10-ERROR-COUNT TO W11-ERROR-COUNT
+
+           IF W10-INPUT-COUNT = W10-VALID-COUNT + W10-ERROR-COUNT
+              MOVE 'YES' TO W11-RECONCILE-RESULT
+           ELSE
+              MOVE 'NO' TO W11-RECONCILE-RESULT
+           END-IF
+           .
+      *Writes the error-type summary counts block.
+       510-WRITE-ERROR-SUMMARY.
+           MOVE W08-ERROR-SUMMARY-HEADING TO F03-ERROR-OUT-LINE
+           WRITE F03-ERROR-OUT-LINE
+               AFTER ADVANCING 2 LINES
+
+           MOVE SPACES TO F03-ERROR-OUT-LINE
+           WRITE F03-ERROR-OUT-LINE
+
+           MOVE 'Social Security Number blank' TO W09-LABEL
+           MOVE W07-SSN-ERR-COUNT TO W09-COUNT
+           MOVE W09-ERROR-SUMMARY-LINE TO F03-ERROR-OUT-LINE
+           WRITE F03-ERROR-OUT-LINE
+
+           MOVE 'Dependents not numeric' TO W09-LABEL
+           MOVE W07-DEPEND-NOT-NUMERIC-COUNT TO W09-COUNT
+           MOVE W09-ERROR-SUMMARY-LINE TO F03-ERROR-OUT-LINE
+           WRITE F03-ERROR-OUT-LINE
+
+           MOVE 'Dependents over 10' TO W09-LABEL
+           MOVE W07-DEPEND-OVER10-COUNT TO W09-COUNT
+           MOVE W09-ERROR-SUMMARY-LINE TO F03-ERROR-OUT-LINE
+           WRITE F03-ERROR-OUT-LINE
+
+           MOVE 'Hours worked not numeric' TO W09-LABEL
+           MOVE W07-HOURS-NOT-NUMERIC-COUNT TO W09-COUNT
+           MOVE W09-ERROR-SUMMARY-LINE TO F03-ERROR-OUT-LINE
+           WRITE F03-ERROR-OUT-LINE
+
+           MOVE 'Salaried overtime' TO W09-LABEL
+           MOVE W07-SALARY-OVER-40-COUNT TO W09-COUNT
+           MOVE W09-ERROR-SUMMARY-LINE TO F03-ERROR-OUT-LINE
+           WRITE F03-ERROR-OUT-LINE
+
+           MOVE 'Insurance code invalid' TO W09-LABEL
+           MOVE W07-INSURANCE-COUNT TO W09-COUNT
+           MOVE W09-ERROR-SUMMARY-LINE TO F03-ERROR-OUT-LINE
+           WRITE F03-ERROR-OUT-LINE
+
+           MOVE 'Hourly rate not numeric' TO W09-LABEL
+           MOVE W07-RATE-NOT-NUMERIC-COUNT TO W09-COUNT
+           MOVE W09-ERROR-SUMMARY-LINE TO F03-ERROR-OUT-LINE
+           WRITE F03-ERROR-OUT-LINE
+
+           MOVE 'Hourly rate zero' TO W09-LABEL
+           MOVE W07-RATE-ZERO-COUNT TO W09-COUNT
+           MOVE W09-ERROR-SUMMARY-LINE TO F03-ERROR-OUT-LINE
+           WRITE F03-ERROR-OUT-LINE
+
+           MOVE 'Hourly rate too high' TO W09-LABEL
+           MOVE W07-RATE-TOO-HIGH-COUNT TO W09-COUNT
+           MOVE W09-ERROR-SUMMARY-LINE TO F03-ERROR-OUT-LINE
+           WRITE F03-ERROR-OUT-LINE
+
+           MOVE 'Tax status invalid' TO W09-LABEL
+           MOVE W07-TAX-STATUS-COUNT TO W09-COUNT
+           MOVE W09-ERROR-SUMMARY-LINE TO F03-ERROR-OUT-LINE
+           WRITE F03-ERROR-OUT-LINE
+           .
+      *The run finished cleanly, so the checkpoint is reset to zero
+      *and the next run will start from the beginning of the file.
+       530-CLEAR-CHECKPOINT.
+           OPEN OUTPUT F04-CHECKPOINT-FILE
+           MOVE ZERO TO F04-CHECKPOINT-OUT
+           WRITE F04-CHECKPOINT-OUT
+           CLOSE F04-CHECKPOINT-FILE
+           .
+      *This procedure closes the files.
        600-CLOSE-FILES.
            CLOSE F01-PAYROLL-FILE
                  F02-VALID-FILE
